@@ -72,6 +72,7 @@
        01 code-f-nm pic x(100).
        01 code-f-status pic x(02).
        01 wk-fname pic x(100).
+       01 wk-fname-len pic 9(03).
        01 repeat-times pic 9(03).
        01 repeat-idx pic 9(03).
        01 prev-row-idx pic 9(03).
@@ -82,6 +83,34 @@
        01 SoundFlag pic 9(02).
        01 SoundRCD pic 9(01).
        77 Arial-16v0 handle of font.
+       01 wk-i pic 9(02).
+       01 wk-varchar pic x(01).
+       01 var-tbl.
+          05 var-entry occurs 26.
+             10 var-name  pic x(01).
+             10 var-value pic s9(05).
+       01 var-idx pic 9(02).
+       01 if-op pic x(01).
+       01 if-val pic s9(05).
+       01 if-cmp-val pic s9(05).
+       01 if-result-sw pic 9(01).
+       01 target-str pic x(10).
+       01 resolved-row pic 9(03).
+       01 hl-col pic 9(01).
+       01 run-ok-sw pic 9(01) value 1.
+       01 watch-str pic x(60).
+       01 obstacle-tbl.
+          05 obstacle-entry occurs 5.
+             10 obs-x pic 99v99.
+             10 obs-y pic 99v99.
+             10 obs-active pic 9(01).
+       01 obs-count pic 9(01) value 0.
+       01 obs-idx pic 9(01).
+       01 obs-hit-sw pic 9(01).
+       01 dir-spec pic x(80).
+       01 dir-handle pic x(4) comp-5.
+       01 scan-filename pic x(80).
+       01 scan-rcd pic s9(9) comp-5.
       *end {iscobol}copy-working
       *begin {iscobol}external-definitions
       *end {iscobol}external-definitions
@@ -309,11 +338,115 @@
              exception-value 27
              line 32.8
              column 109.12
-             size 10.62 cells 
-             lines 1.55 cells 
+             size 10.62 cells
+             lines 1.55 cells
              id 23
              title "Quit"
              .
+          03 screen-1-la-2 Label
+             line 27.0
+             column 62.14
+             size 10.0 cells
+             lines 1.7 cells
+             id 24
+             title "Vars:"
+             .
+          03 screen-1-ef-7 Entry-Field
+             line 27.0
+             column 73.0
+             size 45.0 cells
+             lines 1.7 cells
+             id 25
+             3-d
+             read-only
+             .
+          03 screen-1-pb-14 Push-Button
+             line 36.0
+             column 4.71
+             size 10.62 cells
+             lines 1.55 cells
+             id 26
+             event procedure screen-1-pb-14-evt-proc
+             title "Obstacle"
+             .
+          03 screen-1-la-11 Label
+             line 10.0
+             column 10.0
+             size 1.0 cells
+             lines 1.0 cells
+             id 27
+             background-color rgb x#ff0000
+             visible 0
+             title " "
+             .
+          03 screen-1-la-12 Label
+             line 10.0
+             column 10.0
+             size 1.0 cells
+             lines 1.0 cells
+             id 28
+             background-color rgb x#ff0000
+             visible 0
+             title " "
+             .
+          03 screen-1-la-13 Label
+             line 10.0
+             column 10.0
+             size 1.0 cells
+             lines 1.0 cells
+             id 29
+             background-color rgb x#ff0000
+             visible 0
+             title " "
+             .
+          03 screen-1-la-14 Label
+             line 10.0
+             column 10.0
+             size 1.0 cells
+             lines 1.0 cells
+             id 30
+             background-color rgb x#ff0000
+             visible 0
+             title " "
+             .
+          03 screen-1-la-15 Label
+             line 10.0
+             column 10.0
+             size 1.0 cells
+             lines 1.0 cells
+             id 31
+             background-color rgb x#ff0000
+             visible 0
+             title " "
+             .
+          03 screen-1-co-2 Combo-Box
+             line 36.0
+             column 18.0
+             size 30.0 cells
+             lines 4.0 cells
+             id 32
+             3-d
+             drop-down
+             item-height 1.4
+             .
+          03 screen-1-pb-15 Push-Button
+             line 36.0
+             column 50.0
+             size 10.62 cells
+             lines 1.55 cells
+             id 33
+             event procedure screen-1-pb-15-evt-proc
+             title "Browse"
+             .
+          03 screen-1-pb-16 Push-Button
+             line 36.0
+             column 62.0
+             size 10.62 cells
+             lines 1.55 cells
+             id 34
+             event procedure screen-1-pb-16-evt-proc
+             title "Use"
+             .
       *end {iscobol}copy-screen
            copy "my_Frame.cpy".
       *begin {iscobol}procedure-using
@@ -373,7 +506,7 @@
               screen line 81
               screen column 73
               size 121.28571
-              lines 34.4375
+              lines 40.0
               cell size is label font Default-Font
               label-offset 20
               color 257
@@ -397,6 +530,7 @@
               item-to-add "LOOP"
               item-to-add "END-LOOP"
               item-to-add "MOVE"
+              item-to-add "LABEL"
            .
        is-screen-1-gr-1-content.
            modify screen-1-gr-1
@@ -519,6 +653,27 @@
            when other
            end-evaluate
            .
+       screen-1-pb-14-evt-proc.
+           evaluate event-type
+           when cmd-clicked
+              perform screen-1-pb-14-evt-cmd-clicked
+           when other
+           end-evaluate
+           .
+       screen-1-pb-15-evt-proc.
+           evaluate event-type
+           when cmd-clicked
+              perform screen-1-pb-15-evt-cmd-clicked
+           when other
+           end-evaluate
+           .
+       screen-1-pb-16-evt-proc.
+           evaluate event-type
+           when cmd-clicked
+              perform screen-1-pb-16-evt-cmd-clicked
+           when other
+           end-evaluate
+           .
       *start event editor code
 
        screen-1-aft-create.
@@ -536,6 +691,30 @@
            modify screen-1-gr-1 alignment spaces
            modify screen-1-gr-1 alignment = ( "C", "C", "C", "C", "C" )
            inquire screen-1-gr-1 alignment  buffer
+           perform INIT-VARS-RTN
+           move 0 to obs-count
+           modify screen-1-la-11 visible 0
+           modify screen-1-la-12 visible 0
+           modify screen-1-la-13 visible 0
+           modify screen-1-la-14 visible 0
+           modify screen-1-la-15 visible 0
+           move spaces to watch-str
+           modify screen-1-ef-7 value watch-str
+           .
+       INIT-VARS-RTN.
+           perform varying var-idx from 1 by 1 until var-idx > 26
+              move function char(64 + var-idx) to var-name(var-idx)
+              move 0 to var-value(var-idx)
+           end-perform
+           .
+       FIND-VAR-RTN.
+           move 0 to var-idx
+           perform varying wk-i from 1 by 1 until wk-i > 26
+              if var-name(wk-i) = wk-varchar
+                 move wk-i to var-idx
+                 exit perform
+              end-if
+           end-perform
            .
  
          
@@ -545,12 +724,13 @@
             
            .
        screen-1-gr-1-get-and-set.
-           inquire screen-1-gr-1 cursor-y row-idx 
+           inquire screen-1-gr-1 cursor-y row-idx
            inquire screen-1-gr-1(row-idx) record-data code-list
-           modify  screen-1-ef-1  value w-rec-lineno 
-           modify  screen-1-co-1  value w-rec-statement 
-           modify  screen-1-ef-2  value w-rec-p1 
-                   
+           modify  screen-1-ef-1  value w-rec-lineno
+           modify  screen-1-co-1  value w-rec-statement
+           modify  screen-1-ef-2  value w-rec-p1
+           modify  screen-1-ef-3  value w-rec-p2
+           modify  screen-1-ef-5  value w-rec-p3
            .
        screen-1-pb-1-evt-cmd-clicked.
            subtract 6 from wrk-x.
@@ -586,7 +766,8 @@
            move 30.0 to wrk-x.
            move 14.5 to wrk-y.
            modify screen-1-bi-1 line wrk-y col wrk-x
-           
+           perform PLAY-HOME-SOUND-RTN
+
            add 1 to max-line
            initialize code-list
            move max-line   to w-rec-lineno
@@ -641,8 +822,10 @@
        SCREEN-1-PB-6-EVT-CMD-CLICKED.
            inquire screen-1-ef-1 value w-rec-lineno
            inquire screen-1-co-1 value w-rec-statement
-           inquire screen-1-ef-2 value w-rec-p1 
-           
+           inquire screen-1-ef-2 value w-rec-p1
+           inquire screen-1-ef-3 value w-rec-p2
+           inquire screen-1-ef-5 value w-rec-p3
+
            compute row-idx = w-rec-lineno
            modify screen-1-gr-1  insertion-index row-idx
                                  RECORD-TO-ADD code-list.
@@ -672,13 +855,17 @@
            set GRID-SEARCH-MOVES-CURSOR to true
            set GRID-SEARCH-SKIP-CURRENT to false
            move 1 to GRID-SEARCH-COLUMN
-                            
-           move 1 to row-idx, prev-row-idx
-           
+
+           move 1 to row-idx
+           move 0 to prev-row-idx
+           move 1 to run-ok-sw
+
            perform until row-idx > max-line
               inquire screen-1-gr-1(row-idx) record-data code-list
               perform show-current-row
-              
+              perform HIGHLIGHT-ROW-RTN
+              perform UPDATE-WATCH-RTN
+
               evaluate w-rec-statement
                  when "West"
                       subtract 6 from wrk-x
@@ -691,8 +878,16 @@
                  when "Home"
                       move 30.0 to wrk-x
                       move 14.5 to wrk-y
+                      perform PLAY-HOME-SOUND-RTN
                  when "GOTO"
-                      move function NUMVAL(w-rec-p1) to row-idx
+                      move w-rec-p1 to target-str
+                      perform RESOLVE-TARGET-RTN
+                      if resolved-row = 0
+                         move 0 to run-ok-sw
+                         perform err-outBounds
+                         exit perform
+                      end-if
+                      move resolved-row to row-idx
                       exit perform cycle
                  when "LOOP"
                       move function NUMVAL(w-rec-p1) to repeat-times
@@ -706,20 +901,232 @@
                          exit perform cycle
                       end-if
                       add 1 to row-idx
-                      exit perform cycle                     
+                      exit perform cycle
+                 when "IF"
+                      perform IF-EXEC-RTN
+                      if run-ok-sw = 0
+                         exit perform
+                      end-if
+                      if if-result-sw = 1
+                         exit perform cycle
+                      end-if
+                 when "MOVE"
+                      perform MOVE-EXEC-RTN
+                 when "LABEL"
+                      continue
                  when "STOP"
                       exit perform
               end-evaluate
               if (wrk-x < 6   or wrk-x > 54 or
                   wrk-y < 4.9 or wrk-y > 24.1)
+                 move 0 to run-ok-sw
                  perform err-outBounds
                  exit perform
               end-if
+              perform OBSTACLE-CHECK-RTN
+              if obs-hit-sw = 1
+                 move 0 to run-ok-sw
+                 perform err-outObstacle
+                 exit perform
+              end-if
               modify screen-1-bi-1 line wrk-y col wrk-x
               call "C$SLEEP" using 0.5
               add 1 to row-idx
            end-perform.
-            
+           perform CLEAR-HIGHLIGHT-RTN
+           if run-ok-sw = 1
+              perform PLAY-RUN-COMPLETE-RTN
+           end-if
+           .
+       HIGHLIGHT-ROW-RTN.
+           if prev-row-idx not = 0
+              perform varying hl-col from 1 by 1 until hl-col > 5
+                 modify screen-1-gr-1(prev-row-idx, hl-col)
+                        cell-color = 257
+              end-perform
+           end-if
+           perform varying hl-col from 1 by 1 until hl-col > 5
+              modify screen-1-gr-1(row-idx, hl-col) cell-color = 396
+           end-perform
+           move row-idx to prev-row-idx
+           .
+       CLEAR-HIGHLIGHT-RTN.
+           if prev-row-idx not = 0
+              perform varying hl-col from 1 by 1 until hl-col > 5
+                 modify screen-1-gr-1(prev-row-idx, hl-col)
+                        cell-color = 257
+              end-perform
+           end-if
+           move 0 to prev-row-idx
+           .
+       UPDATE-WATCH-RTN.
+           move spaces to watch-str
+           string "X=" wrk-x " Y=" wrk-y
+                  " RPT=" repeat-idx "/" repeat-times
+                  delimited by size into watch-str
+           modify screen-1-ef-7 value watch-str
+           .
+       RESOLVE-TARGET-RTN.
+           if function trim(target-str) is numeric
+              move function NUMVAL(target-str) to resolved-row
+           else
+              move 0 to resolved-row
+              perform varying wk-i from 1 by 1 until wk-i > max-line
+                 inquire screen-1-gr-1(wk-i) record-data code-list
+                 if w-rec-statement = "LABEL" and w-rec-p1 = target-str
+                    move wk-i to resolved-row
+                    exit perform
+                 end-if
+              end-perform
+           end-if
+           .
+       MOVE-EXEC-RTN.
+           if w-rec-p1(1:1) >= "0" and w-rec-p1(1:1) <= "9"
+              move function NUMVAL(w-rec-p1) to if-val
+           else
+              move w-rec-p1(1:1) to wk-varchar
+              perform FIND-VAR-RTN
+              move 0 to if-val
+              if var-idx > 0
+                 move var-value(var-idx) to if-val
+              end-if
+           end-if
+           move w-rec-p2(1:1) to wk-varchar
+           perform FIND-VAR-RTN
+           if var-idx > 0
+              move if-val to var-value(var-idx)
+           end-if
+           .
+       IF-EXEC-RTN.
+           move w-rec-p1(1:1) to wk-varchar
+           perform FIND-VAR-RTN
+           move 0 to if-val
+           if var-idx > 0
+              move var-value(var-idx) to if-val
+           end-if
+           move w-rec-p2(1:1)              to if-op
+           move function NUMVAL(w-rec-p2(2:7)) to if-cmp-val
+           evaluate if-op
+              when "="
+                 if if-val = if-cmp-val
+                    move 1 to if-result-sw
+                 else
+                    move 0 to if-result-sw
+                 end-if
+              when ">"
+                 if if-val > if-cmp-val
+                    move 1 to if-result-sw
+                 else
+                    move 0 to if-result-sw
+                 end-if
+              when "<"
+                 if if-val < if-cmp-val
+                    move 1 to if-result-sw
+                 else
+                    move 0 to if-result-sw
+                 end-if
+              when other
+                 move 0 to if-result-sw
+           end-evaluate
+           if if-result-sw = 1
+              move w-rec-p3 to target-str
+              perform RESOLVE-TARGET-RTN
+              if resolved-row = 0
+                 move 0 to run-ok-sw
+                 perform err-outBounds
+              else
+                 move resolved-row to row-idx
+              end-if
+           end-if
+           .
+       OBSTACLE-CHECK-RTN.
+           move 0 to obs-hit-sw
+           perform varying obs-idx from 1 by 1
+                   until obs-idx > obs-count
+              if obs-active(obs-idx) = 1
+                 if wrk-x >= obs-x(obs-idx) - 3 and
+                    wrk-x <= obs-x(obs-idx) + 3 and
+                    wrk-y >= obs-y(obs-idx) - 1 and
+                    wrk-y <= obs-y(obs-idx) + 1
+                    move 1 to obs-hit-sw
+                    exit perform
+                 end-if
+              end-if
+           end-perform
+           .
+       screen-1-pb-14-evt-cmd-clicked.
+           if obs-count < 5
+              add 1 to obs-count
+              move wrk-x to obs-x(obs-count)
+              move wrk-y to obs-y(obs-count)
+              move 1    to obs-active(obs-count)
+              perform SHOW-OBSTACLE-RTN
+           end-if
+           .
+       SHOW-OBSTACLE-RTN.
+           evaluate obs-count
+              when 1
+                 modify screen-1-la-11 line obs-y(1) column obs-x(1)
+                        visible 1
+              when 2
+                 modify screen-1-la-12 line obs-y(2) column obs-x(2)
+                        visible 1
+              when 3
+                 modify screen-1-la-13 line obs-y(3) column obs-x(3)
+                        visible 1
+              when 4
+                 modify screen-1-la-14 line obs-y(4) column obs-x(4)
+                        visible 1
+              when 5
+                 modify screen-1-la-15 line obs-y(5) column obs-x(5)
+                        visible 1
+           end-evaluate
+           .
+       screen-1-pb-15-evt-cmd-clicked.
+           modify screen-1-co-2 item-to-delete-all = 1
+           move "../data/*.dat" to dir-spec
+           call "CBL_DIR_SCAN" using dir-spec, dir-handle
+           perform until 1 = 0
+              call "CBL_READ_DIR" using dir-handle, scan-filename
+                                  returning scan-rcd
+              if scan-rcd not = 0
+                 exit perform
+              end-if
+              modify screen-1-co-2 item-to-add scan-filename
+           end-perform
+           .
+       screen-1-pb-16-evt-cmd-clicked.
+           inquire screen-1-co-2 value scan-filename
+           move spaces to wk-fname
+           string "../data/" scan-filename delimited by space
+                  into wk-fname
+           modify screen-1-ef-4 value wk-fname
+           perform screen-1-pb-12-evt-cmd-clicked
+           .
+       PLAY-HOME-SOUND-RTN.
+           move "sp_home.wav" to SoundName
+           move SND-ASYNC     to SoundFlag
+           call "WIN$PLAYSOUND" USING SoundName SoundFlag
+                                 giving SoundRCD
+           .
+       PLAY-RUN-COMPLETE-RTN.
+           move "sp_done.wav" to SoundName
+           move SND-ASYNC     to SoundFlag
+           call "WIN$PLAYSOUND" USING SoundName SoundFlag
+                                 giving SoundRCD
+           .
+       err-outObstacle.
+           move "sp_obstacle.wav" to SoundName
+           move SND-ASYNC         to SoundFlag
+           call "WIN$PLAYSOUND" USING SoundName SoundFlag
+                                 giving SoundRCD
+           modify screen-1-ef-6 value = "Error - Obstacle Hit"
+                                visible=true
+           call "C$SLEEP" using 2.0
+           modify screen-1-ef-6 value = " "
+                               visible=false
+           .
+
            .
        screen-1-pb-10-evt-cmd-clicked.
            initialize opensave-data
@@ -737,6 +1144,14 @@
            .
        screen-1-pb-11-evt-cmd-clicked.
            inquire screen-1-ef-4 value wk-fname
+           move function length(function trim(wk-fname))
+             to wk-fname-len
+           if wk-fname-len < 4 or
+              wk-fname(wk-fname-len - 3:4) not = ".dat"
+              string function trim(wk-fname) ".dat"
+                     delimited by size into wk-fname
+              modify screen-1-ef-4 value wk-fname
+           end-if
            move  wk-fname to code-f-nm
            open output code-f
            perform varying row-idx from 1 by 1 until row-idx > max-line
