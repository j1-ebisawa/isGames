@@ -33,6 +33,9 @@
        select map-file assign to dynamic map-file-name
            organization line sequential
            file status map-f-sts.
+       select best-file assign to "../data/catseye_beststeps.log"
+           organization line sequential
+           file status best-f-sts.
       *end file-control editor code
       *end {iscobol}file-control
        data division.
@@ -41,6 +44,11 @@
       *start file section editor code
        fd  map-file.
        01  map-record   pic x(42).
+       fd  best-file.
+       01  best-record.
+           05  best-map-label  pic x(80).
+           05  filler          pic x value space.
+           05  best-rec-steps  pic 9(04).
       *end file section editor code
       *end {iscobol}file-section
        working-storage section.
@@ -122,7 +130,27 @@
                10  filler occurs 4.
                  15  dev-yy   pic s9.
                  15  dev-xx   pic s9.
-         
+
+       01  clist-p    object reference arraylist.
+       01  undo-valid-sw pic 9(01) value 0.
+       01  step-no-prev  pic 9(02).
+       01  wk-k          pic 9(02).
+       01  wk-cell2      pic x(02).
+       01  wk-num-blocks pic 9(03).
+       01  wk-placed     pic 9(03).
+       01  wk-rand-row   pic 9(02).
+       01  wk-rand-col   pic 9(02).
+       01  best-f-sts    pic x(02).
+       01  best-steps    pic 9(04).
+       01  best-steps-disp pic x(04) value "----".
+       01  best-found-sw pic 9(01).
+       01  bf-tbl.
+           05  bf-entry occurs 50.
+               10  bf-label  pic x(80).
+               10  bf-steps  pic 9(04).
+       01  bf-cnt        pic 9(02) value 0.
+       01  level-no      pic 9(02) value 0.
+       01  step-limit    pic 9(02) value 0.
       *end working-storage editor code
       *end {iscobol}copy-working
       *begin {iscobol}external-definitions
@@ -403,12 +431,104 @@
              exception-value 6
              line 92.0
              column 64.4
-             size 8.2 cells 
-             lines 4.17 cells 
+             size 8.2 cells
+             lines 4.17 cells
              font Arial-9v0
              id 26
              title "AutoRun"
              .
+          03 screen-1-pb-12 Push-Button
+             exception-value 8
+             line 20.0
+             column 54.9
+             size 8.2 cells
+             lines 4.17 cells
+             font Arial-9v0
+             id 27
+             self-act
+             title "Generate"
+             .
+          03 screen-1-pb-13 Push-Button
+             exception-value 7
+             line 20.0
+             column 64.4
+             size 8.2 cells
+             lines 4.17 cells
+             font Arial-9v0
+             id 28
+             self-act
+             title "Solve"
+             .
+          03 screen-1-pb-14 Push-Button
+             exception-value 9
+             line 20.0
+             column 73.9
+             size 8.2 cells
+             lines 4.17 cells
+             font Arial-9v0
+             id 29
+             self-act
+             title "Undo"
+             .
+          03 screen-1-pb-15 Push-Button
+             exception-value 10
+             line 20.0
+             column 83.4
+             size 8.2 cells
+             lines 4.17 cells
+             font Arial-9v0
+             id 30
+             self-act
+             title "Next Level"
+             .
+          03 screen-1-la-9 Label
+             line 71.0
+             column 55.7
+             size 9.6 cells
+             lines 3.5 cells
+             font Arial-9v0
+             id 31
+             title "Best steps"
+             .
+          03 screen-1-ef-7 Entry-Field
+             line 71.0
+             column 70.3
+             size 10.0 cells
+             lines 4.33 cells
+             font Arial-9v0
+             id 32
+             3-d
+             read-only
+             .
+          03 screen-1-la-10 Label
+             line 85.0
+             column 55.6
+             size 9.6 cells
+             lines 3.5 cells
+             font Arial-9v0
+             id 33
+             title "Step Limit"
+             .
+          03 screen-1-ef-8 Entry-Field
+             line 85.0
+             column 66.0
+             size 8.0 cells
+             lines 4.33 cells
+             font Arial-9v0
+             id 34
+             3-d
+             .
+          03 screen-1-pb-16 Push-Button
+             exception-value 15
+             line 85.0
+             column 75.0
+             size 8.2 cells
+             lines 4.17 cells
+             font Arial-9v0
+             id 35
+             self-act
+             title "Set Limit"
+             .
       *end {iscobol}copy-screen
       *begin {iscobol}procedure-using
        procedure division.
@@ -547,7 +667,12 @@
            perform CLEAR-MAP-RTN.
            set clist-a to arraylist:>new()
            set clist-t to arraylist:>new()
+           set clist-p to arraylist:>new()
            move 0 to step-no
+           move 0 to undo-valid-sw
+           modify screen-1-ef-7 value "----"
+           move 0 to step-limit
+           modify screen-1-ef-8 value "  "
            .
        screen-1-aft-end-acc.
            evaluate key-status
@@ -571,6 +696,14 @@
                      end-if
                      call "C$SLEEP" using 0.5
                   end-perform                  
+              when  7     *>Solve
+                  perform SOLVE-RTN
+              when  8     *>Generate random maze
+                  perform GENERATE-MAZE-RTN
+              when  9     *>Undo
+                  perform UNDO-RTN
+              when 10     *>Next Level
+                  perform NEXT-LEVEL-RTN
               when 11     *>Block
                   perform SET-BLOCK-RTN
               when 12     *>Gold
@@ -579,6 +712,8 @@
                   perform SET-START-RTN
               when 14
                   perform SET-CLEAR-RTN
+              when 15     *>Set step limit
+                  perform SET-LIMIT-RTN
            end-evaluate.
            .
            
@@ -654,34 +789,40 @@
            end-perform.
            .
            
-       FILE-CHOOSE-RTN.    
+       FILE-CHOOSE-RTN.
            initialize opensave-data
            move "Choose a file" to opnsav-title
            move "../data/"      to opnsav-default-dir
 
-           call "C$OPENSAVEBOX" using opensave-open-box, 
+           call "C$OPENSAVEBOX" using opensave-open-box,
                                       opensave-data
                                giving opensave-status
 
            if opensave-status > 0
               move opnsav-filename to map-file-name
               modify screen-1-ef-1 value map-file-name
+              move 0 to level-no
            end-if
            .
        FILE-SAVE-RTN.
            inquire screen-1-ef-1 value map-file-name
            open output map-file
            perform varying row-idx from 2 by 1 until row-idx > row-max
-              inquire screen-1-gr-1(row-idx) record-data map-record              
+              inquire screen-1-gr-1(row-idx) record-data map-record
               write map-record
            end-perform
-           close  map-file 
+           close  map-file
            .
        FILE-LOAD-RTN.
            inquire screen-1-ef-1 value map-file-name
            open input map-file
+           if map-f-sts not = "00"
+              move "Map file not found" to result-msg
+              modify screen-1-ef-4 value result-msg
+              exit paragraph
+           end-if
            modify screen-1-gr-1 mass-update = 1
-           modify screen-1-gr-1 reset-grid 3 
+           modify screen-1-gr-1 reset-grid 3
            move 2 to row-idx
            perform until 1 = 0
              read map-file at end exit perform
@@ -690,22 +831,76 @@
              add 1 to row-idx
            end-perform
            modify screen-1-gr-1 mass-update = 0
-           close map-file.            
+           close map-file.
+           perform SCAN-GOLD-START-RTN
+           clist-a:>clear()
+           clist-t:>clear()
+           clist-p:>clear()
+           move 0 to step-no
+           move 0 to undo-valid-sw
+           perform LOAD-BEST-RTN
+           .
+       SCAN-GOLD-START-RTN.
+           move 0 to gold-row gold-col start-row start-col
+           perform varying row-idx from 2 by 1 until row-idx > row-max
+              perform varying col-idx from 2 by 1 until col-idx > col-max
+                 modify screen-1-gr-1 X = col-idx Y = row-idx
+                 move space to wk-cell
+                 inquire screen-1-gr-1 cell-data wk-cell
+                 evaluate wk-cell
+                    when "G"
+                       move row-idx to gold-row
+                       move col-idx to gold-col
+                    when "S"
+                       move row-idx to start-row
+                       move col-idx to start-col
+                 end-evaluate
+              end-perform
+           end-perform
+           if gold-row not = 0
+              compute wk-i = gold-row - 1
+              compute wk-j = gold-col - 1
+              modify screen-1-ef-2 value wk-i
+              modify screen-1-ef-3 value wk-j
+           else
+              modify screen-1-ef-2 value "  "
+              modify screen-1-ef-3 value "  "
+           end-if
+           if start-row not = 0
+              compute wk-i = start-row - 1
+              compute wk-j = start-col - 1
+              modify screen-1-ef-5 value wk-i
+              modify screen-1-ef-6 value wk-j
+           else
+              modify screen-1-ef-5 value "  "
+              modify screen-1-ef-6 value "  "
+           end-if
            .
        STEP-IN-RTN.       
            if start-row = 0 or start-col = 0
               move -2 to ret-cd
               exit paragraph
            end-if.
-           if step-no = 0
+           if step-no = 0 and clist-a:>size() = 0
                set cell-item to CellItem:>new(start-row, start-col)
                clist-a:>add(cell-item)
            end-if
            .
-		       clist-t:>clear() . 
+           set clist-p to arraylist:>new()
+           perform varying wk-i from 0 by 1
+                   until wk-i >= clist-a:>size()
+              set cell-item to clist-a:>get(wk-i) as CellItem
+              clist-p:>add(cell-item)
+           end-perform
+           move step-no to step-no-prev
+		       clist-t:>clear() .
 		       add 1 to step-no.
+           if step-limit > 0 and step-no > step-limit
+              move -3 to ret-cd
+              exit paragraph
+           end-if
 		       modify screen-1-gr-1 mass-update = 1
-		       
+
            perform varying wk-i from 0 by 1  
                    until   wk-i >= clist-a:>size() 
               set cell-item to  clist-a:>get(wk-i) as CellItem
@@ -744,30 +939,276 @@
            
        STEP-IN-AFTER.
            evaluate ret-cd
-                 when -1 
+                 when -1
                          move "You got Gold !!" to result-msg
                          modify screen-1-ef-4 value result-msg
+                         perform SAVE-BEST-RTN
+                         move 0 to undo-valid-sw
+                         if level-no not = 0
+                            perform NEXT-LEVEL-RTN
+                         end-if
                  when -2
-                         move "You have to set Start-Cell!!" to 
+                         move "You have to set Start-Cell!!" to
                                result-msg
-                         modify screen-1-ef-4 value result-msg                     
+                         modify screen-1-ef-4 value result-msg
+                 when -3
+                         move "Step limit exceeded - You lose!!" to
+                               result-msg
+                         modify screen-1-ef-4 value result-msg
+                         move 0 to undo-valid-sw
                  when 0
                          move "You missed failure" to result-msg
                          modify screen-1-ef-4 value result-msg
                  when other
                          perform CLIST-COPY-RTN
+                         move 1 to undo-valid-sw
            end-evaluate
            .
        CLIST-COPY-RTN.
-               clist-a:>clear() .               
-               perform varying wk-i from 0 by 1 
+               clist-a:>clear() .
+               perform varying wk-i from 0 by 1
                        until   wk-i >= clist-t:>size()
                    set cell-item to  clist-t:>get(wk-i) as CellItem
-                   clist-a:>add(cell-item)                 
+                   clist-a:>add(cell-item)
                end-perform
                clist-t:>clear()
                 .
-                
+
+       UNDO-RTN.
+           if undo-valid-sw = 0
+              move "Nothing to undo!!" to result-msg
+              modify screen-1-ef-4 value result-msg
+              exit paragraph
+           end-if
+           perform varying wk-i from 0 by 1
+                   until wk-i >= clist-a:>size()
+              set cell-item to clist-a:>get(wk-i) as CellItem
+              cell-item:>getRow(wk-row)
+              cell-item:>getCol(wk-col)
+              modify screen-1-gr-1(wk-row, wk-col) cell-data = " "
+           end-perform
+           set clist-a to clist-p
+           move step-no-prev to step-no
+           move 0 to undo-valid-sw
+           move 0 to ret-cd
+           move "Undo complete" to result-msg
+           modify screen-1-ef-4 value result-msg
+           .
+
+       SOLVE-RTN.
+           if ret-cd not = -1
+              move "Reach Gold first to Solve!!" to result-msg
+              modify screen-1-ef-4 value result-msg
+              exit paragraph
+           end-if
+           modify screen-1-gr-1(gold-row, gold-col) cell-color = 289
+           move gold-row to wk-row
+           move gold-col to wk-col
+           move step-no  to wk-k
+           perform until wk-k = 0
+              perform varying wk-j from 1 by 1 until wk-j > 4
+                 compute row-idx = wk-row + dev-yy(wk-j)
+                 compute col-idx = wk-col + dev-xx(wk-j)
+                 if row-idx < 1 or row-idx > 21 or
+                    col-idx < 1 or col-idx > 21
+                    exit perform cycle
+                 end-if
+                 if wk-k = 1 and row-idx = start-row
+                             and col-idx = start-col
+                    move row-idx to wk-row
+                    move col-idx to wk-col
+                    exit perform
+                 end-if
+                 move spaces to wk-cell2
+                 modify screen-1-gr-1 X = col-idx Y = row-idx
+                 inquire screen-1-gr-1 cell-data wk-cell2
+                 if wk-cell2 is numeric
+                    and function numval(wk-cell2) = wk-k - 1
+                    move row-idx to wk-row
+                    move col-idx to wk-col
+                    exit perform
+                 end-if
+              end-perform
+              modify screen-1-gr-1(wk-row, wk-col) cell-color = 289
+              subtract 1 from wk-k
+           end-perform
+           .
+
+       GENERATE-MAZE-RTN.
+           perform RESET-RTN
+           move spaces to map-file-name
+           modify screen-1-ef-1 value map-file-name
+           perform LOAD-BEST-RTN
+           move 0  to level-no
+           move 80 to wk-num-blocks
+           move 0  to wk-placed
+           perform until wk-placed >= wk-num-blocks
+              compute wk-rand-row = function random() * 20 + 2
+              compute wk-rand-col = function random() * 20 + 2
+              modify screen-1-gr-1 X = wk-rand-col Y = wk-rand-row
+              move space to wk-cell
+              inquire screen-1-gr-1 cell-data wk-cell
+              if wk-cell = space
+                 modify screen-1-gr-1(wk-rand-row, wk-rand-col)
+                        cell-data = "#"
+                 add 1 to wk-placed
+              end-if
+           end-perform
+
+           perform until 1 = 0
+              compute wk-rand-row = function random() * 20 + 2
+              compute wk-rand-col = function random() * 20 + 2
+              modify screen-1-gr-1 X = wk-rand-col Y = wk-rand-row
+              move space to wk-cell
+              inquire screen-1-gr-1 cell-data wk-cell
+              if wk-cell = space
+                 exit perform
+              end-if
+           end-perform
+           move wk-rand-row to start-row
+           move wk-rand-col to start-col
+           modify screen-1-gr-1(start-row, start-col) cell-data = "S"
+           compute wk-row = start-row - 1
+           compute wk-col = start-col - 1
+           modify screen-1-ef-5 value wk-row
+           modify screen-1-ef-6 value wk-col
+
+           perform until 1 = 0
+              compute wk-rand-row = function random() * 20 + 2
+              compute wk-rand-col = function random() * 20 + 2
+              if wk-rand-row = start-row and wk-rand-col = start-col
+                 exit perform cycle
+              end-if
+              modify screen-1-gr-1 X = wk-rand-col Y = wk-rand-row
+              move space to wk-cell
+              inquire screen-1-gr-1 cell-data wk-cell
+              if wk-cell = space
+                 exit perform
+              end-if
+           end-perform
+           move wk-rand-row to gold-row
+           move wk-rand-col to gold-col
+           modify screen-1-gr-1(gold-row, gold-col) cell-data = "G"
+           compute wk-row = gold-row - 1
+           compute wk-col = gold-col - 1
+           modify screen-1-ef-2 value wk-row
+           modify screen-1-ef-3 value wk-col
+
+           perform CARVE-PATH-RTN
+           .
+
+       CARVE-PATH-RTN.
+           move start-row to wk-row
+           move start-col to wk-col
+           perform until wk-row = gold-row
+              if gold-row > wk-row
+                 add 1 to wk-row
+              else
+                 subtract 1 from wk-row
+              end-if
+              if wk-row not = gold-row or wk-col not = gold-col
+                 modify screen-1-gr-1 X = wk-col Y = wk-row
+                 move space to wk-cell
+                 inquire screen-1-gr-1 cell-data wk-cell
+                 if wk-cell = "#"
+                    modify screen-1-gr-1(wk-row, wk-col) cell-data=" "
+                 end-if
+              end-if
+           end-perform
+           perform until wk-col = gold-col
+              if gold-col > wk-col
+                 add 1 to wk-col
+              else
+                 subtract 1 from wk-col
+              end-if
+              if wk-row not = gold-row or wk-col not = gold-col
+                 modify screen-1-gr-1 X = wk-col Y = wk-row
+                 move space to wk-cell
+                 inquire screen-1-gr-1 cell-data wk-cell
+                 if wk-cell = "#"
+                    modify screen-1-gr-1(wk-row, wk-col) cell-data=" "
+                 end-if
+              end-if
+           end-perform
+           .
+
+       NEXT-LEVEL-RTN.
+           add 1 to level-no
+           move spaces to map-file-name
+           string "../data/level" delimited by size
+                  level-no        delimited by size
+                  ".map"          delimited by size
+                  into map-file-name
+           modify screen-1-ef-1 value map-file-name
+           perform FILE-LOAD-RTN
+           .
+
+       SET-LIMIT-RTN.
+           inquire screen-1-ef-8 value wk-i
+           move wk-i to step-limit
+           .
+
+       LOAD-BEST-RTN.
+           move "----" to best-steps-disp
+           move 0 to best-found-sw
+           open input best-file
+           if best-f-sts = "00"
+              perform until 1 = 0
+                 read best-file
+                    at end exit perform
+                 end-read
+                 if best-map-label = map-file-name
+                    move best-rec-steps to best-steps
+                    move 1 to best-found-sw
+                 end-if
+              end-perform
+              close best-file
+           end-if
+           if best-found-sw = 1
+              move best-steps to best-steps-disp
+           end-if
+           modify screen-1-ef-7 value best-steps-disp
+           .
+
+       SAVE-BEST-RTN.
+           if best-found-sw = 0 or step-no < best-steps
+              move step-no to best-steps
+              move 1 to best-found-sw
+              perform REWRITE-BEST-FILE-RTN
+              move best-steps to best-steps-disp
+              modify screen-1-ef-7 value best-steps-disp
+           end-if
+           .
+
+       REWRITE-BEST-FILE-RTN.
+           move 0 to bf-cnt
+           open input best-file
+           if best-f-sts = "00"
+              perform until 1 = 0
+                 read best-file
+                    at end exit perform
+                 end-read
+                 if best-map-label not = map-file-name
+                    and bf-cnt < 50
+                    add 1 to bf-cnt
+                    move best-map-label to bf-label(bf-cnt)
+                    move best-rec-steps to bf-steps(bf-cnt)
+                 end-if
+              end-perform
+              close best-file
+           end-if
+           open output best-file
+           perform varying wk-i from 1 by 1 until wk-i > bf-cnt
+              move bf-label(wk-i) to best-map-label
+              move bf-steps(wk-i) to best-rec-steps
+              write best-record
+           end-perform
+           move map-file-name to best-map-label
+           move best-steps    to best-rec-steps
+           write best-record
+           close best-file
+           .
+
        RESET-RTN.
            perform CLEAR-MAP-RTN
            if gold-row not = 0 or gold-col not = 0
@@ -782,6 +1223,12 @@
               modify screen-1-ef-5 value "  "
               modify screen-1-ef-6 value "  "
            end-if
+           clist-a:>clear()
+           clist-t:>clear()
+           clist-p:>clear()
+           move 0 to step-no
+           move 0 to undo-valid-sw
+           modify screen-1-ef-7 value "----"
            .
            
        CLEAR-MAP-RTN.
