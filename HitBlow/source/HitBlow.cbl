@@ -28,10 +28,33 @@
        input-output section.
        file-control.
       *begin {iscobol}file-control
+      *start file-control editor code
+       select history-file assign to "../data/hitblow_history.log"
+           organization line sequential
+           file status hist-f-sts.
+       select grid-file assign to dynamic grid-file-name
+           organization line sequential
+           file status grid-f-sts.
+      *end file-control editor code
       *end {iscobol}file-control
        data division.
        file section.
       *begin {iscobol}file-section
+      *start file section editor code
+       fd  history-file.
+       01  hist-record.
+           05  hist-date    pic x(08).
+           05  filler       pic x       value space.
+           05  hist-time    pic x(06).
+           05  filler       pic x       value space.
+           05  hist-digit   pic 9(02).
+           05  filler       pic x       value space.
+           05  hist-tries   pic 9(02).
+           05  filler       pic x       value space.
+           05  hist-result  pic x(06).
+       fd  grid-file.
+       01  grid-line   pic x(40).
+      *end file section editor code
       *end {iscobol}file-section
        working-storage section.
       *begin {iscobol}is-def
@@ -77,6 +100,9 @@
        01 wk-total pic 9(02).
        01 wk-X2 pic x(02).
        01 help-checked pic 9(01).
+       01 game-active-sw pic 9(01) value 0.
+       01 wk-hist-result pic x(06).
+       01 wk-curdate pic x(21).
       *start working-storage editor code
        01  list-ok         object reference HashSet.
        01  list-no         object reference HashSet.
@@ -106,6 +132,25 @@
                10  gray-cnt   pic 99.
                10  cyan-cnt   pic 99.
 
+       01  max-tries pic 9(02) value 10.
+       01  msg7 pic x(50) value "Game Over".
+       01  msg8 pic x(50) value "Ilegal max tries".
+       01  msg9 pic x(50) value "Got it! PC wins".
+       01  reverse-mode-sw pic 9(01) value 0.
+       01  pc-guess-str pic x(10).
+       01  wk-hit-in pic 9(02).
+       01  wk-blow-in pic 9(02).
+       01  wk-pool pic x(10).
+       01  wk-pool-len pic 9(02).
+       01  wk-good-cnt pic 9(02).
+       01  grid-f-sts pic x(02).
+       01  grid-file-name pic x(128).
+       01  msg11 pic x(50) value "Nothing to export yet".
+       01  msg12 pic x(50) value "Grid exported".
+       01  wk-csv-no pic z(02).
+       01  wk-csv-hit pic z(02).
+       01  wk-csv-blow pic z(02).
+
       *end working-storage editor code
       *end {iscobol}copy-working
       *begin {iscobol}external-definitions
@@ -130,11 +175,29 @@
              id 1
              title "Hit and Blow Game"
              .
+          03 screen-1-la-11 Label
+             line 3.6
+             column 59.2
+             size 13.0 cells
+             lines 3.0 cells
+             id 36
+             title "Max Tries"
+             .
+          03 screen-1-ef-22 Entry-Field
+             line 3.6
+             column 73.5
+             size 8.8 cells
+             lines 3.0 cells
+             font Arial-12v0
+             id 37
+             3-d
+             value MAX-TRIES
+             .
           03 screen-1-la-3 Label
              line 17.7
              column 59.3
-             size 11.8 cells 
-             lines 3.0 cells 
+             size 11.8 cells
+             lines 3.0 cells
              id 5
              title "Input Number"
              .
@@ -226,11 +289,20 @@
           03 screen-1-ef-21 Entry-Field
              line 59.2
              column 5.5
-             size 53.1 cells 
-             lines 4.2 cells 
+             size 53.1 cells
+             lines 4.2 cells
              id 11
              3-d
              .
+          03 screen-1-pb-6 Push-Button
+             exception-value 16
+             line 60.3
+             column 62.0
+             size 16.0 cells
+             lines 3.8 cells
+             id 47
+             title "Export Grid"
+             .
           03 screen-1-ef-4 Entry-Field
              line 28.3
              column 66.4
@@ -450,6 +522,85 @@
              3-d
              read-only
              .
+          03 screen-1-cb-2 Check-Box
+             line 54.0
+             column 55.8
+             size 14.0 cells
+             lines 2.0 cells
+             id 38
+             title "Reverse Mode"
+             value "0"
+             .
+          03 screen-1-pb-4 Push-Button
+             exception-value 13
+             line 54.0
+             column 70.0
+             size 11.0 cells
+             lines 3.0 cells
+             id 39
+             title "PC Guess"
+             .
+          03 screen-1-pb-5 Push-Button
+             exception-value 14
+             line 54.0
+             column 82.0
+             size 11.0 cells
+             lines 3.0 cells
+             id 40
+             title "Submit"
+             .
+          03 screen-1-la-12 Label
+             line 57.4
+             column 55.8
+             size 6.0 cells
+             lines 2.6 cells
+             id 41
+             title "PC#"
+             .
+          03 screen-1-ef-23 Entry-Field
+             line 57.4
+             column 62.0
+             size 10.0 cells
+             lines 2.6 cells
+             font Arial-12v0
+             id 42
+             3-d
+             read-only
+             .
+          03 screen-1-la-13 Label
+             line 57.4
+             column 73.0
+             size 5.0 cells
+             lines 2.6 cells
+             id 43
+             title "Hit"
+             .
+          03 screen-1-ef-24 Entry-Field
+             line 57.4
+             column 78.0
+             size 5.0 cells
+             lines 2.6 cells
+             font Arial-12v0
+             id 44
+             3-d
+             .
+          03 screen-1-la-14 Label
+             line 57.4
+             column 84.0
+             size 6.0 cells
+             lines 2.6 cells
+             id 45
+             title "Blow"
+             .
+          03 screen-1-ef-25 Entry-Field
+             line 57.4
+             column 90.0
+             size 5.0 cells
+             lines 2.6 cells
+             font Arial-12v0
+             id 46
+             3-d
+             .
           03 screen-1-cb-1 Check-Box
              line 43.5
              column 55.8
@@ -584,7 +735,8 @@
            set list_no  to HashSet:>new().
            set list_ok  to HashSet:>new().
            set list-chance to HashSet:>new().
-           .      
+           move 1 to game-active-sw
+           .
            
        screen-1-aft-init-data.
            modify screen-1-gr-1(1, 1) cell-data = "No"
@@ -602,9 +754,163 @@
                   perform Check-RTN
               when  11    *>Reset
                   perform RESET-RTN
-            end-evaluate           
+              when  27    *>Quit
+                  perform QUIT-RTN
+              when  13    *>PC Guess
+                  perform PC-GUESS-RTN
+              when  14    *>Submit Feedback
+                  perform SUBMIT-FEEDBACK-RTN
+              when  16    *>Export Grid
+                  perform EXPORT-GRID-RTN
+            end-evaluate
+           .
+       QUIT-RTN.
+           if game-active-sw = 1 and try-no > 0
+              move "GAVEUP" to wk-hist-result
+              perform WRITE-HISTORY-RTN
+           end-if
            .
-       Check-RTN. 
+       WRITE-HISTORY-RTN.
+           move function current-date to wk-curdate
+           initialize hist-record
+           move wk-curdate(1:8) to hist-date
+           move wk-curdate(9:6) to hist-time
+           move p-digit to hist-digit
+           move try-no to hist-tries
+           move wk-hist-result to hist-result
+           open extend history-file
+           if hist-f-sts = "35"
+              open output history-file
+              close history-file
+              open extend history-file
+           end-if
+           write hist-record
+           close history-file
+           move 0 to game-active-sw
+           .
+       EXPORT-GRID-RTN.
+           if grid-idx < 2
+              modify screen-1-ef-21 value msg11 color  5
+              exit paragraph
+           end-if.
+           move function current-date to wk-curdate
+           string "../data/hitblow_grid_" wk-curdate(1:8) "_"
+                  wk-curdate(9:6) ".csv" delimited by size
+                  into grid-file-name
+           open output grid-file
+           move "No,Number,Hit,Blow" to grid-line
+           write grid-line
+           perform varying wk-i from 2 by 1 until wk-i > grid-idx
+              inquire screen-1-gr-1(wk-i,1) cell-data wk-csv-no
+              inquire screen-1-gr-1(wk-i,2) cell-data wk-str1
+              inquire screen-1-gr-1(wk-i,3) cell-data wk-csv-hit
+              inquire screen-1-gr-1(wk-i,4) cell-data wk-csv-blow
+              string function trim(wk-csv-no) "," function trim(wk-str1)
+                     "," function trim(wk-csv-hit) ","
+                     function trim(wk-csv-blow) delimited by size
+                     into grid-line
+              write grid-line
+           end-perform
+           close grid-file
+           modify screen-1-ef-21 value msg12 color  1
+           .
+       PC-GUESS-RTN.
+           inquire screen-1-cb-2 value reverse-mode-sw.
+           if reverse-mode-sw not = 1 or game-active-sw = 0
+              exit paragraph
+           end-if.
+           perform GEN-PC-GUESS-RTN.
+           modify screen-1-ef-23 value pc-guess-str
+           modify screen-1-ef-24 value 0
+           modify screen-1-ef-25 value 0
+           .
+       GEN-PC-GUESS-RTN.
+           move spaces to wk-pool.
+           move 0 to wk-pool-len.
+      *> confirmed-good digits go first so every guess keeps using them
+           perform varying wk-i from 1 by 1 until wk-i > 10
+              move NUM-INIT(wk-i:1) to wk-char
+              if list_ok:>contains(wk-char as JCharacter)
+                 add 1 to wk-pool-len
+                 move wk-char to wk-pool(wk-pool-len:1)
+              end-if
+           end-perform.
+           move wk-pool-len to wk-good-cnt.
+      *> then whatever digits haven't been ruled out yet
+           perform varying wk-i from 1 by 1 until wk-i > 10
+              move NUM-INIT(wk-i:1) to wk-char
+              if NOT(list_no:>contains(wk-char as JCharacter))
+                 if NOT(list_ok:>contains(wk-char as JCharacter))
+                    add 1 to wk-pool-len
+                    move wk-char to wk-pool(wk-pool-len:1)
+                 end-if
+              end-if
+           end-perform.
+           if wk-pool-len < p-digit
+              move NUM-INIT to wk-pool
+              move 10 to wk-pool-len
+              move 0  to wk-good-cnt
+           end-if.
+      *> shuffle the unknown tail so confirmed-good digits stay in place
+           if wk-pool-len > wk-good-cnt
+              perform varying wk-i from 1 by 1 until wk-i > 5
+                 compute wk-j = function random() *
+                         (wk-pool-len - wk-good-cnt) + wk-good-cnt + 1
+                 compute wk-k = function random() *
+                         (wk-pool-len - wk-good-cnt) + wk-good-cnt + 1
+                 move wk-pool(wk-j:1) to wk-char
+                 move wk-pool(wk-k:1) to wk-pool(wk-j:1)
+                 move wk-char to wk-pool(wk-k:1)
+              end-perform
+           end-if.
+           move wk-pool(1:p-digit) to pc-guess-str
+           .
+       SUBMIT-FEEDBACK-RTN.
+           if reverse-mode-sw not = 1 or game-active-sw = 0
+              exit paragraph
+           end-if.
+           if function byte-length(pc-guess-str) = 0
+              exit paragraph
+           end-if.
+           inquire screen-1-ef-24 value wk-hit-in.
+           inquire screen-1-ef-25 value wk-blow-in.
+           move pc-guess-str to my-string
+           move wk-hit-in to hit-cnt
+           move wk-blow-in to blow-cnt
+           add 1 to grid-idx
+           compute try-no = grid-idx - 1
+           modify screen-1-gr-1(grid-idx, 1) cell-data = try-no
+           modify screen-1-gr-1(grid-idx, 2) cell-data = my-string
+           modify screen-1-gr-1(grid-idx, 3) cell-data = hit-cnt
+           modify screen-1-gr-1(grid-idx, 4) cell-data = blow-cnt
+           modify screen-1-gr-1 cursor-y = grid-idx
+           if hit-cnt = p-digit
+              modify screen-1-ef-21 value msg9 color  5
+              move "PCWIN" to wk-hist-result
+              perform WRITE-HISTORY-RTN
+           else
+              initialize change-cnt
+              perform Anal-01
+              perform Anal-02
+              perform Anal-03
+              perform Anal-04
+              if max-tries > 0 and try-no >= max-tries
+                 modify screen-1-ef-21 value msg7 color  5
+                 move "LOSE" to wk-hist-result
+                 perform WRITE-HISTORY-RTN
+              else
+                 perform PC-GUESS-RTN
+              end-if
+           end-if
+           .
+       Check-RTN.
+           if game-active-sw = 0
+              exit paragraph
+           end-if.
+           inquire screen-1-cb-2 value reverse-mode-sw.
+           if reverse-mode-sw = 1
+              exit paragraph
+           end-if.
            inquire screen-1-ef-2 value my-string.
            perform Input-check.
            if err-flg = 1
@@ -630,7 +936,9 @@
                  move 417 to wk-BGcolor   *>Black+Red
                  perform Set-BGcolor
               end-perform
-              
+              move "WIN" to wk-hist-result
+              perform WRITE-HISTORY-RTN
+
            else
               move hit-cnt to msg-hit
               move blow-cnt to msg-blow
@@ -641,15 +949,22 @@
               inquire screen-1-cb-1 value help-checked
               if help-checked = 1
                  initialize change-cnt
-                 perform Set-change-cnt 
+                 perform Set-change-cnt
                  perform Anal-01
                  perform Anal-02
                  perform Anal-03
                  perform Anal-04
-                 perform Set-change-cnt 
+                 perform Set-change-cnt
+              end-if
+              if max-tries > 0 and try-no >= max-tries
+                 modify screen-1-ef-21 value msg7 color  5
+                 modify screen-1-ef-2 enabled 0
+                 modify screen-1-pb-2 enabled 0
+                 move "LOSE" to wk-hist-result
+                 perform WRITE-HISTORY-RTN
               end-if
            end-if.
-                    
+
            .
        Input-check.
            move 0 to err-flg.
@@ -899,8 +1214,23 @@
            .
                
        RESET-RTN.
+           inquire screen-1-ef-1 value p-digit.
+           if p-digit < 3 or > 9
+              modify screen-1-ef-21 value msg3 color  5
+              exit paragraph
+           end-if.
+           if game-active-sw = 1 and try-no > 0
+              move "GAVEUP" to wk-hist-result
+              perform WRITE-HISTORY-RTN
+           end-if.
            modify screen-1-gr-1 reset-grid 2
-           modify screen-1-ef-2 value ""
+           modify screen-1-ef-2 value "" enabled 1
+           modify screen-1-pb-2 enabled 1
+           inquire screen-1-ef-22 value max-tries
+           if max-tries < 1 or > 10
+              modify screen-1-ef-21 value msg8 color  5
+              exit paragraph
+           end-if.
            perform varying wk-i from 1 by 1 until wk-i > 10
              move NUM-INIT(wk-i:1) to wk-char
              move 257 to wk-BGcolor
@@ -911,11 +1241,20 @@
            list-chance:>clear
            
            
+           move 0 to try-no
            move 1 to grid-idx
            move "INIT" to pc-func.
-           inquire screen-1-ef-1 value p-digit
-           call "pcSide" using pc-param. 
-        
+           inquire screen-1-cb-2 value reverse-mode-sw
+           if reverse-mode-sw = 1
+              modify screen-1-ef-23 value " "
+              modify screen-1-ef-24 value 0
+              modify screen-1-ef-25 value 0
+              perform GEN-PC-GUESS-RTN
+              modify screen-1-ef-23 value pc-guess-str
+           else
+              call "pcSide" using pc-param
+           end-if.
+           move 1 to game-active-sw
            .
 
 
