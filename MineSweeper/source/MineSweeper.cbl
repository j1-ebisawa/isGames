@@ -33,6 +33,9 @@
        select map-file assign to dynamic map-file-name
            organization line sequential
            file status map-f-sts.
+       select best-file assign to "../data/minesweeper_besttimes.log"
+           organization line sequential
+           file status best-f-sts.
       *end file-control editor code
       *end {iscobol}file-control
        data division.
@@ -44,6 +47,11 @@
            05  map-row    pic 99.
            05  filler     pic x.
            05  map-col    pic 99.
+       fd  best-file.
+       01  best-record.
+           05  best-diff-label  pic x(12).
+           05  filler           pic x value space.
+           05  best-rec-secs    pic 9(06).
       *end file section editor code
       *end {iscobol}file-section
        working-storage section.
@@ -78,12 +86,15 @@
        01 num-bombs pic S9(02).
        01 num-cleared pic s9(02).
        01 bomb-cnt pic 9(02).
+       01 cells-opened pic 9(03) value 0.
+       01 flags-correct pic 9(02) value 0.
+       01 flags-wrong pic 9(02) value 0.
        01 wk-cell pic x(03).
        01 wk-idx pic 9(04).
        01 wk-i pic 9(02).
        01 wk-j pic 9(02).
        01 wk-k pic 99.
-       77 wk-msg pic x(30) value "msg".
+       77 wk-msg pic x(80) value "msg".
        01 dev-tbl.
           05 dev-def.
              10 dev-def-y pic x(16) value "-1-1-10000+1+1+1".
@@ -97,6 +108,35 @@
        01 wk-x pic 9(02).
        01 wrk-item pic 99.
        01 hit pic 9.
+       01 board-size pic 9(02) value 12.
+       01 num-bombs-target pic 9(02) value 0.
+       01 diff-label pic x(12) value "CUSTOM".
+       01 custom-diff-sw pic 9(01) value 0.
+       01 wk-rand-row pic 9(02).
+       01 wk-rand-col pic 9(02).
+       01 wk-placed pic 9(02).
+       01 best-f-sts pic x(02).
+       01 best-secs pic 9(06).
+       01 wk-best-secs pic 9(06).
+       01 wk-elapsed-secs pic 9(06).
+       01 best-time-disp pic x(08) value "--:--:--".
+       01 best-found-sw pic 9(01).
+       01 bt-hh pic 99.
+       01 bt-mm pic 99.
+       01 bt-ss pic 99.
+       01 wk-maxcells pic 9(04).
+       01 bf-tbl.
+          05 bf-entry occurs 4.
+             10 bf-label pic x(12).
+             10 bf-secs  pic 9(06).
+       01 bf-cnt pic 9(01) value 0.
+       01 undo-valid-sw pic 9(01) value 0.
+       01 undo-row pic 9(02).
+       01 undo-col pic 9(02).
+       01 undo-celldata pic x(03).
+       01 undo-cellcolor pic 9(03).
+       01 undo-num-bombs pic s9(02).
+       01 undo-num-cleared pic s9(02).
        77 Arial-10v0 handle of font.
       *start working-storage editor code
        01  bombList   object reference ArrayList.
@@ -207,8 +247,8 @@
           03 screen-1-gr-1 Grid
              line 12.83
              column 6.92
-             size 29.08 cells 
-             lines 25.42 cells 
+             size 42.0 cells
+             lines 38.0 cells
              width-in-cells
              height-in-cells
              font Arial-10v0
@@ -221,7 +261,7 @@
              divider-color rgb x#000000
              cursor-frame-width 3
              protection 1
-             num-rows 12
+             num-rows 20
              border-color rgb x#000000
              rows-per-page 10
              .
@@ -295,9 +335,9 @@
           03 screen-1-la-7 Label
              line 49.75
              column 6.75
-             size 43.17 cells 
-             lines 4.33 cells 
-             font Arial-20v0
+             size 90.0 cells
+             lines 4.33 cells
+             font Arial-9v0
              id 18
              title wk-msg
              .
@@ -349,11 +389,116 @@
           03 screen-1-la-10 Label
              line 15.5
              column 58.67
-             size 4.42 cells 
-             lines 2.58 cells 
+             size 4.42 cells
+             lines 2.58 cells
              id 19
              title "Flags"
              .
+          03 screen-1-la-11 Label
+             line 4.0
+             column 80.0
+             size 18.0 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 26
+             title "Difficulty"
+             .
+          03 screen-1-pb-6 Push-Button
+             exception-value 20
+             line 8.0
+             column 80.0
+             size 18.0 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 27
+             title "Beginner 9x9"
+             .
+          03 screen-1-pb-7 Push-Button
+             exception-value 21
+             line 12.0
+             column 80.0
+             size 18.0 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 28
+             title "Intermediate 16x16"
+             .
+          03 screen-1-pb-8 Push-Button
+             exception-value 22
+             line 16.0
+             column 80.0
+             size 18.0 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 29
+             title "Expert 20x20"
+             .
+          03 screen-1-la-12 Label
+             line 21.0
+             column 80.0
+             size 18.0 cells
+             lines 2.0 cells
+             font Arial-9v0
+             id 30
+             title "Board Size"
+             .
+          03 screen-1-ef-4 Entry-Field
+             line 23.5
+             column 80.0
+             size 8.0 cells
+             lines 2.5 cells
+             id 31
+             3-d
+             value board-size
+             .
+          03 screen-1-pb-9 Push-Button
+             exception-value 23
+             line 23.5
+             column 90.0
+             size 9.0 cells
+             lines 2.9 cells
+             font Arial-9v0
+             id 32
+             title "Apply Size"
+             .
+          03 screen-1-pb-10 Push-Button
+             exception-value 24
+             line 28.0
+             column 80.0
+             size 18.0 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 33
+             title "Random Mines"
+             .
+          03 screen-1-pb-11 Push-Button
+             exception-value 25
+             line 33.0
+             column 80.0
+             size 18.0 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 34
+             title "Undo"
+             .
+          03 screen-1-la-13 Label
+             line 38.0
+             column 80.0
+             size 18.0 cells
+             lines 2.0 cells
+             font Arial-9v0
+             id 35
+             title "Best Time"
+             .
+          03 screen-1-ef-5 Entry-Field
+             line 40.5
+             column 80.0
+             size 18.0 cells
+             lines 2.5 cells
+             id 36
+             3-d
+             value best-time-disp
+             .
       *end {iscobol}copy-screen
       *begin {iscobol}procedure-using
        procedure division.
@@ -424,8 +569,8 @@
            display standard window background-low
               screen line 49
               screen column 109
-              size 77.333336
-              lines 55.833332
+              size 100.0
+              lines 70.0
               cell width 12
               cell height 12
               label-offset 20
@@ -443,14 +588,16 @@
            perform screen-1-aft-init-data.
        is-screen-1-gr-1-content.
            modify screen-1-gr-1
-              column-dividers ( 1 1 1 1 1 1 1 1 1 1 1 1 )
-              data-columns ( 1 4 7 10 13 16 19 22 25 28 31 39 )
-              display-columns ( 1 5 9 13 17 21 25 29 33 37 41 45 )
-              separation ( 5 5 5 5 5 5 5 5 5 5 5 5 )
-              alignment ( "U" "U" "U" "U" "U" "U" "U" "U" "U" "U" "U" "U
-      -       "" )
-              data-types ( "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" "
-      -       "X" )
+              column-dividers ( 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 )
+              data-columns ( 1 4 7 10 13 16 19 22 25 28 31 34 37 40 43
+                 46 49 52 55 58 )
+              display-columns ( 1 5 9 13 17 21 25 29 33 37 41 45 49 53
+                 57 61 65 69 73 77 )
+              separation ( 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 )
+              alignment ( "U" "U" "U" "U" "U" "U" "U" "U" "U" "U"
+                 "U" "U" "U" "U" "U" "U" "U" "U" "U" "U" )
+              data-types ( "X" "X" "X" "X" "X" "X" "X" "X" "X" "X"
+                 "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" )
            .
        is-screen-1-proc.
            perform until exit-pushed
@@ -485,13 +632,14 @@
       *start event editor code
        screen-1-aft-init-data.
            modify screen-1-gr-1 reset-grid 1
+           modify screen-1-gr-1 num-rows = board-size
            *>modify screen-1-gr-1 mass-update = 0
-           perform varying wk-row from 1 by 1  until wk-row > 12
-              perform varying wk-col from 1 by 1 until wk-col > 12
+           perform varying wk-row from 1 by 1  until wk-row > 20
+              perform varying wk-col from 1 by 1 until wk-col > 20
                  modify screen-1-gr-1(wk-row, wk-col) CELL-DATA = " "
                  modify screen-1-gr-1(wk-row, wk-col) cell-color = 289
               end-perform
-           end-perform           
+           end-perform
            *>modify screen-1-gr-1 mass-update = 1
            modify screen-1-gr-1 cursor-Y 6 cursor-X 6
            move 0 to num-bombs, num-cleared, timer-sw, ret-cd
@@ -500,7 +648,8 @@
        screen-1-aft-create.
             set bombList to ArrayList:>new
             set clist-a to arraylist:>new()
-            set clist-t to arraylist:>new()            
+            set clist-t to arraylist:>new()
+            perform LOAD-BEST-RTN
            .
        screen-1-aft-end-acc.
             
@@ -516,6 +665,43 @@
               when 13     *>Reset
                   perform STOP-TIMER
                   perform RESET-RTN
+              when 20     *>Beginner preset
+                  perform STOP-TIMER
+                  move 0 to custom-diff-sw
+                  move "BEGINNER" to diff-label
+                  move 9 to board-size
+                  move 10 to num-bombs-target
+                  perform APPLY-DIFF-RTN
+              when 21     *>Intermediate preset
+                  perform STOP-TIMER
+                  move 0 to custom-diff-sw
+                  move "INTERMEDIATE" to diff-label
+                  move 16 to board-size
+                  move 40 to num-bombs-target
+                  perform APPLY-DIFF-RTN
+              when 22     *>Expert preset
+                  perform STOP-TIMER
+                  move 0 to custom-diff-sw
+                  move "EXPERT" to diff-label
+                  move 20 to board-size
+                  move 60 to num-bombs-target
+                  perform APPLY-DIFF-RTN
+              when 23     *>Apply custom board size
+                  perform STOP-TIMER
+                  move 1 to custom-diff-sw
+                  move "CUSTOM" to diff-label
+                  inquire screen-1-ef-4 value board-size
+                  if board-size < 5
+                     move 5 to board-size
+                  end-if
+                  if board-size > 20
+                     move 20 to board-size
+                  end-if
+                  perform APPLY-DIFF-RTN
+              when 24     *>Random Mines
+                  perform RANDOM-MINES-RTN
+              when 25     *>Undo
+                  perform UNDO-RTN
             end-evaluate
             .
         screen-1-gr-1-evt-msg-gd-dblclick.
@@ -527,18 +713,31 @@
                   perform OPEN-CELL-RTN
                   if ret-cd = -1
                      perform STOP-TIMER
-                     move "Bomb Game over!!" to wk-msg
-                     modify screen-1-la-7 value wk-msg 
+                     perform CALC-TIME
+                     move 0 to undo-valid-sw
+                     string "Bomb! Game over - time " time-disp
+                            " - " flags-correct " correct, "
+                            flags-wrong " wrong flags, "
+                            cells-opened " cells opened"
+                            delimited by size into wk-msg
+                     modify screen-1-la-7 value wk-msg
                      perform SHOW-BOMBS-RTN
-                  end-if                     
+                  end-if
            else
                inquire screen-1-gr-1 cell-data wk-cell
+               inquire screen-1-gr-1 cell-color undo-cellcolor
+               move wk-row to undo-row
+               move wk-col to undo-col
+               move wk-cell to undo-celldata
+               move num-bombs to undo-num-bombs
+               move num-cleared to undo-num-cleared
+               move 1 to undo-valid-sw
                evaluate wk-cell
                   when " "
                       perform SET-BOMB
                   when "B"
                       perform CLEAR-BOMB
-               end-evaluate  
+               end-evaluate
            end-if
            .
        screen-1-gr-1-evt-msg-grid-rbutton-down.
@@ -548,16 +747,32 @@
            if mode-sw = 0
                   perform START-TIMER
                   inquire screen-1-gr-1 cell-data wk-cell
-                  if wk-cell = "B" OR " "    
-                     perform SET-FLAG                     
+                  if wk-cell = "B" OR " " OR "F"
+                     inquire screen-1-gr-1 cell-color undo-cellcolor
+                     move wk-row to undo-row
+                     move wk-col to undo-col
+                     move wk-cell to undo-celldata
+                     move num-bombs to undo-num-bombs
+                     move num-cleared to undo-num-cleared
+                     move 1 to undo-valid-sw
+                  end-if
+                  if wk-cell = "B" OR " "
+                     perform SET-FLAG
                   else
                      if wk-cell = "F"
                         perform CLEAR-FLAG
                      end-if
-                  end-if                
-                  if num-cleared = bombList:>size()
-                     perform STOP-TIMER 
-                     move "Congratulations!! All cleared" to wk-msg
+                  end-if
+                  if num-cleared = bombList:>size() and bombList:>size() > 0
+                     perform STOP-TIMER
+                     perform CALC-TIME
+                     perform SAVE-BEST-RTN
+                     move 0 to undo-valid-sw
+                     string "Congratulations!! All cleared - " time-disp
+                            " - " flags-correct " correct, "
+                            flags-wrong " wrong flags, "
+                            cells-opened " cells opened"
+                            delimited by size into wk-msg
                      modify screen-1-la-7 value wk-msg
                   end-if
            end-if
@@ -566,6 +781,7 @@
             
        RESET-RTN.
            move 0 to num-bombs num-cleared timer-sw
+           move 0 to cells-opened flags-correct flags-wrong
            modify screen-1-gr-1 reset-grid 1
            perform screen-1-aft-init-data.
            perform screen-1-aft-create.
@@ -576,9 +792,162 @@
            modify screen-1-la-7 value wk-msg
            modify screen-1-ef-2 value num-bombs
            modify screen-1-ef-3 value num-cleared
-
-           .       
-       FILE-CHOOSE-RTN.  
+           move 0 to undo-valid-sw
+           .
+       APPLY-DIFF-RTN.
+           move 0 to num-bombs num-cleared timer-sw ret-cd
+           move 0 to cells-opened flags-correct flags-wrong
+           bombList:>clear()
+           modify screen-1-gr-1 mass-update = 1
+           perform screen-1-aft-init-data
+           modify screen-1-ef-4 value board-size
+           move "00:00:00" to time-disp
+           modify screen-1-la-5 title time-disp
+           move space to wk-msg
+           modify screen-1-la-7 value wk-msg
+           modify screen-1-ef-2 value num-bombs
+           modify screen-1-ef-3 value num-cleared
+           move 0 to undo-valid-sw
+           modify screen-1-gr-1 mass-update = 0
+           if mode-sw = 0
+              perform CHANGE-MODE-RTN
+           end-if
+           if num-bombs-target > 0
+              perform RANDOM-MINES-RTN
+           end-if
+           if mode-sw = 1
+              perform CHANGE-MODE-RTN
+           end-if
+           if custom-diff-sw = 1
+              string "CUSTOM" board-size num-bombs-target
+                     delimited by size into diff-label
+           end-if
+           perform LOAD-BEST-RTN
+           .
+       RANDOM-MINES-RTN.
+           if mode-sw = 0
+              perform CHANGE-MODE-RTN
+           end-if
+           perform varying wk-row from 1 by 1 until wk-row > board-size
+              perform varying wk-col from 1 by 1 until wk-col > board-size
+                 modify screen-1-gr-1(wk-row, wk-col) cell-data = " "
+                                                       cell-color = 289
+              end-perform
+           end-perform
+           bombList:>clear()
+           move 0 to num-bombs num-cleared
+           move 0 to cells-opened flags-correct flags-wrong
+           modify screen-1-ef-2 value num-bombs
+           modify screen-1-ef-3 value num-cleared
+           if num-bombs-target = 0
+              move 10 to num-bombs-target
+           end-if
+           compute wk-maxcells = board-size * board-size - 1
+           if num-bombs-target > wk-maxcells
+              move wk-maxcells to num-bombs-target
+           end-if
+           move 0 to wk-placed
+           perform until wk-placed >= num-bombs-target
+              compute wk-rand-row = function random() * board-size + 1
+              compute wk-rand-col = function random() * board-size + 1
+              move wk-rand-row to wk-row
+              move wk-rand-col to wk-col
+              perform check-CONTAINS
+              if hit = 0
+                 modify screen-1-gr-1(wk-rand-row, wk-rand-col)
+                        cell-data = "B" cell-color = 257
+                 add 1 to num-bombs
+                 set cell-item to CellItem:>new(wk-rand-row, wk-rand-col)
+                 bombList:>add(cell-item)
+                 add 1 to wk-placed
+              end-if
+           end-perform
+           modify screen-1-ef-2 value num-bombs
+           move 0 to undo-valid-sw
+           .
+       UNDO-RTN.
+           if undo-valid-sw = 0
+              move "Nothing to undo" to wk-msg
+              modify screen-1-la-7 value wk-msg
+              exit paragraph
+           end-if
+           modify screen-1-gr-1 x = undo-col y = undo-row
+           modify screen-1-gr-1 cell-data = undo-celldata
+           modify screen-1-gr-1 cell-color = undo-cellcolor
+           move undo-num-bombs to num-bombs
+           move undo-num-cleared to num-cleared
+           modify screen-1-ef-2 value num-bombs
+           modify screen-1-ef-3 value num-cleared
+           move 0 to undo-valid-sw
+           move "Undo complete" to wk-msg
+           modify screen-1-la-7 value wk-msg
+           .
+       LOAD-BEST-RTN.
+           move "--:--:--" to best-time-disp
+           move 0 to best-found-sw
+           open input best-file
+           if best-f-sts = "00"
+              perform until 1 = 0
+                 read best-file
+                    at end exit perform
+                 end-read
+                 if best-diff-label = diff-label
+                    move best-rec-secs to best-secs
+                    move 1 to best-found-sw
+                 end-if
+              end-perform
+              close best-file
+           end-if
+           if best-found-sw = 1
+              perform FORMAT-BEST-TIME-RTN
+           end-if
+           modify screen-1-ef-5 value best-time-disp
+           .
+       FORMAT-BEST-TIME-RTN.
+           divide best-secs by 3600 giving bt-hh remainder wk-best-secs
+           divide wk-best-secs by 60 giving bt-mm remainder bt-ss
+           string bt-hh ":" bt-mm ":" bt-ss
+                  delimited by size into best-time-disp
+           .
+       SAVE-BEST-RTN.
+           compute wk-elapsed-secs = h-disp * 3600 + m-disp * 60 + s-disp
+           if best-found-sw = 0 or wk-elapsed-secs < best-secs
+              move wk-elapsed-secs to best-secs
+              move 1 to best-found-sw
+              perform REWRITE-BEST-FILE-RTN
+              perform FORMAT-BEST-TIME-RTN
+              modify screen-1-ef-5 value best-time-disp
+           end-if
+           .
+       REWRITE-BEST-FILE-RTN.
+           move 0 to bf-cnt
+           open input best-file
+           if best-f-sts = "00"
+              perform until 1 = 0
+                 read best-file
+                    at end exit perform
+                 end-read
+                 if best-diff-label not = diff-label
+                    and bf-cnt < 4
+                    add 1 to bf-cnt
+                    move best-diff-label to bf-label(bf-cnt)
+                    move best-rec-secs  to bf-secs(bf-cnt)
+                 end-if
+              end-perform
+              close best-file
+           end-if
+           open output best-file
+           perform varying wk-i from 1 by 1 until wk-i > bf-cnt
+              move bf-label(wk-i) to best-diff-label
+              move bf-secs(wk-i)  to best-rec-secs
+              write best-record
+           end-perform
+           move diff-label to best-diff-label
+           move best-secs  to best-rec-secs
+           write best-record
+           close best-file
+           .
+       FILE-CHOOSE-RTN.
            initialize opensave-data
            move "Choose a file" to opnsav-title
            move "../data/"      to opnsav-default-dir
@@ -609,7 +978,8 @@
            .
        FILE-LOAD-RTN.
            bombList:>clear()
-           move 0 to num-bombs num-cleared 
+           move 0 to num-bombs num-cleared
+           move 0 to cells-opened flags-correct flags-wrong
            modify screen-1-gr-1 mass-update = 1
            modify screen-1-gr-1 reset-grid 1
            perform screen-1-aft-init-data.
@@ -674,29 +1044,34 @@
            end-if                
            .
        SET-FLAG.
-           subtract 1 from num-bombs 
+           subtract 1 from num-bombs
            modify screen-1-ef-2 value num-bombs
            perform check-CONTAINS
            if hit = 1
               add 1 to num-cleared
               modify screen-1-ef-3 value num-cleared
+              add 1 to flags-correct
+           else
+              add 1 to flags-wrong
            end-if
            modify screen-1-gr-1 cell-data = "F"
            modify screen-1-gr-1 cell-color = 365
            .
        CLEAR-FLAG.
-           add 1 to num-bombs                     
+           add 1 to num-bombs
            modify screen-1-ef-2 value num-bombs
            perform check-CONTAINS
            if hit = 1
               modify screen-1-gr-1 cell-data = "B"
-              subtract 1 from num-cleared  
-              modify screen-1-ef-3 value num-cleared                    
+              subtract 1 from num-cleared
+              modify screen-1-ef-3 value num-cleared
+              subtract 1 from flags-correct
            else
               modify screen-1-gr-1 cell-data = " "
+              subtract 1 from flags-wrong
            end-if
-           modify screen-1-gr-1 cell-color = 257           
-           .       
+           modify screen-1-gr-1 cell-color = 257
+           .
        check-CONTAINS.
            move 0 to hit.
            perform varying wk-k from 0 by 1 
@@ -764,19 +1139,21 @@
            
            .
        CELL-CHECK-RTN.
+           add 1 to cells-opened
            move 0 to bomb-cnt.
            perform varying wk-i from 1 by 1 until wk-i > 8
            
               compute wk-row = ws-y + function numval(dev-y(wk-i))
               compute wk-col = ws-x + function numval(dev-x(wk-i))
-              if wk-row < 1 or wk-row > 12 or wk-col < 1 or wk-col > 12
+              if wk-row < 1 or wk-row > board-size or
+                 wk-col < 1 or wk-col > board-size
                  exit perform cycle
-              end-if              
+              end-if
               modify  screen-1-gr-1 x = wk-col, y = wk-row
               inquire screen-1-gr-1 cell-data wk-cell
               if wk-cell = "B"
                  add 1 to bomb-cnt
-              end-if              
+              end-if
            end-perform
            if bomb-cnt > 0
               modify  screen-1-gr-1 x = ws-X, y = ws-Y
@@ -796,10 +1173,10 @@
               perform varying wk-i from 1 by 1 until wk-i > 8
                  compute wk-row = ws-y + function numval(dev-y(wk-i))
                  compute wk-col = ws-x + function numval(dev-x(wk-i))
-                 if wk-row < 1 or wk-row > 12 or 
-                    wk-col < 1 or wk-col > 12
+                 if wk-row < 1 or wk-row > board-size or
+                    wk-col < 1 or wk-col > board-size
                     exit perform cycle
-                 end-if  
+                 end-if
                 modify  screen-1-gr-1 x = wk-col, y = wk-row
                 inquire screen-1-gr-1 cell-data wk-cell
                 if wk-cell = " "  
