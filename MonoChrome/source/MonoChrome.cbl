@@ -26,12 +26,29 @@
        file-control.
       *begin {iscobol}file-control
       *start file-control editor code
-       
+       select pic-file assign to dynamic pic-file-name
+           organization line sequential
+           file status pic-f-sts.
       *end file-control editor code
       *end {iscobol}file-control
        data division.
        file section.
       *begin {iscobol}file-section
+      *start file section editor code
+       fd  pic-file.
+       01  pic-record.
+           05  pic-rec-type   pic x(01).
+           05  filler         pic x value space.
+           05  pic-width      pic 9(02).
+           05  filler         pic x value space.
+           05  pic-height     pic 9(02).
+           05  filler         pic x value space.
+           05  pic-row        pic 9(02).
+           05  filler         pic x value space.
+           05  pic-col        pic 9(02).
+           05  filler         pic x value space.
+           05  pic-tone       pic 9(01).
+      *end file section editor code
       *end {iscobol}file-section
        working-storage section.
       *begin {iscobol}is-def
@@ -66,17 +83,37 @@
        01 wk-cell pic x(03).
        01 ws-x pic S9(02).
        01 ws-y pic S9(02).
-       01 wk-i pic 9(02).
+       01 wk-i pic 9(03).
        01 wk-j pic 9(02).
-       01 wk-k pic 9(02).
+       01 wk-k pic 9(04).
        01 runLeng-x.
-          05 runLeng pic 9(2).
+          05 runLeng pic 9(3).
+       01 hdr-dim-x.
+          05 hdr-dim pic 9(2).
        01 wrk-item0 pic x(10).
-       01 code-string pic X(100).
+       01 code-string pic X(2000).
        01 code-leng pic 9(04).
+       01 pic-file-name pic X(128).
+       01 pic-f-sts pic X(02).
+       01 opensave-status pic s9(01).
+       01 max-grid-size pic 9(02) value 20.
+       01 tone-mode-sw pic 9(01) value 0.
+       01 num-tones pic 9(01) value 2.
+       01 wk-tone pic 9(01).
+       01 preset-name pic x(20).
+       01 wk-row-x pic 9(02).
+       01 wk-col-x pic 9(02).
+       01 old-width pic 9(02).
+       01 old-height pic 9(02).
+       01 pic-save-tbl.
+          05 pic-save-row occurs 20.
+             10 pic-save-col occurs 20 pic x(01).
+       01 preset-pattern.
+          05 preset-pat-row occurs 10 pic x(10).
+       01 tone-color pic 9(03).
       *start working-storage editor code
        COPY "isopensave.def".
-       
+
       *end working-storage editor code
       *end {iscobol}copy-working
       *begin {iscobol}external-definitions
@@ -138,8 +175,8 @@
           03 screen-1-gr-1 Grid
              line 11.2
              column 15.8
-             size 30.6 cells 
-             lines 35.1 cells 
+             size 48.0 cells
+             lines 46.8 cells
              font Arial-14v01
              id 19
              event procedure screen-1-gr-1-evt-proc
@@ -150,9 +187,9 @@
              divider-color rgb x#000000
              cursor-frame-width 3
              protection 1
-             num-rows 10
+             num-rows 20
              border-color rgb x#000000
-             rows-per-page 8
+             rows-per-page 10
              .
           03 screen-1-la-2 Label
              line 19.4
@@ -203,11 +240,128 @@
              exception-value 2
              line 62.5
              column 50.2
-             size 13.5 cells 
-             lines 4.0 cells 
+             size 13.5 cells
+             lines 4.0 cells
              id 7
              title "deCode"
              .
+          03 screen-1-pb-6 Push-Button
+             exception-value 10
+             line 38.0
+             column 65.3
+             size 10.6 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 20
+             title "file:"
+             .
+          03 screen-1-ef-4 Entry-Field
+             line 38.0
+             column 76.0
+             size 21.0 cells
+             lines 3.0 cells
+             id 21
+             3-d
+             .
+          03 screen-1-pb-7 Push-Button
+             exception-value 11
+             line 42.0
+             column 65.3
+             size 10.6 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 22
+             title "Load"
+             .
+          03 screen-1-pb-8 Push-Button
+             exception-value 12
+             line 42.0
+             column 76.0
+             size 10.6 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 23
+             title "Save"
+             .
+          03 screen-1-co-1 Combo-Box
+             line 46.5
+             column 65.3
+             size 21.3 cells
+             lines 3.0 cells
+             id 24
+             3-d
+             drop-down
+             item-height 1.4
+             .
+          03 screen-1-pb-9 Push-Button
+             exception-value 13
+             line 50.5
+             column 65.3
+             size 21.3 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 25
+             title "Load Preset"
+             .
+          03 screen-1-cb-1 Check-Box
+             line 54.5
+             column 65.3
+             size 21.3 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 26
+             event procedure screen-1-cb-1-evt-proc
+             title "Grayscale (4 tone)"
+             .
+          03 screen-1-la-5 Label
+             line 3.5
+             column 65.3
+             size 10.6 cells
+             lines 3.1 cells
+             font Arial-16v0
+             id 27
+             title "Size"
+             .
+          03 screen-1-pb-10 Push-Button
+             exception-value 14
+             line 3.5
+             column 76.0
+             size 21.0 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 28
+             title "Apply Size"
+             .
+          03 screen-1-pb-11 Push-Button
+             exception-value 15
+             line 58.5
+             column 65.3
+             size 10.4 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 29
+             title "Flip-H"
+             .
+          03 screen-1-pb-12 Push-Button
+             exception-value 16
+             line 58.5
+             column 76.0
+             size 10.6 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 30
+             title "Flip-V"
+             .
+          03 screen-1-pb-13 Push-Button
+             exception-value 17
+             line 62.7
+             column 65.3
+             size 21.3 cells
+             lines 3.0 cells
+             font Arial-9v0
+             id 31
+             title "Rotate-90"
+             .
       *end {iscobol}copy-screen
       *begin {iscobol}procedure-using
        procedure division.
@@ -294,15 +448,27 @@
            perform screen-1-aft-create.
        is-screen-1-init-data.
            perform is-screen-1-gr-1-content.
+           perform is-screen-1-co-1-content.
            perform screen-1-aft-init-data.
        is-screen-1-gr-1-content.
            modify screen-1-gr-1
-              column-dividers ( 1 1 1 1 1 1 1 1 1 1 )
-              data-columns ( 1 3 5 7 9 11 13 15 17 19 )
-              display-columns ( 1 4 7 10 13 16 19 22 25 28 )
-              separation ( 5 5 5 5 5 5 5 5 5 5 )
-              alignment ( "U" "U" "U" "U" "U" "U" "U" "U" "U" "U" )
-              data-types ( "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" )
+              column-dividers ( 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 1 )
+              data-columns ( 1 3 5 7 9 11 13 15 17 19 21 23 25 27 29
+                 31 33 35 37 39 )
+              display-columns ( 1 4 7 10 13 16 19 22 25 28 31 34 37 40
+                 43 46 49 52 55 58 )
+              separation ( 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 5 )
+              alignment ( "U" "U" "U" "U" "U" "U" "U" "U" "U" "U"
+                 "U" "U" "U" "U" "U" "U" "U" "U" "U" "U" )
+              data-types ( "X" "X" "X" "X" "X" "X" "X" "X" "X" "X"
+                 "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" )
+           .
+       is-screen-1-co-1-content.
+           modify screen-1-co-1
+              item-to-add "Smiley"
+              item-to-add "Arrow"
+              item-to-add "Checkerboard"
+              item-to-add "Border"
            .
        is-screen-1-proc.
            perform until exit-pushed
@@ -332,6 +498,21 @@
            when other
            end-evaluate
            .
+       screen-1-cb-1-evt-proc.
+           evaluate event-type
+           when cmd-clicked
+              perform screen-1-cb-1-evt-cmd-clicked
+           when other
+           end-evaluate
+           .
+       screen-1-cb-1-evt-cmd-clicked.
+           inquire screen-1-cb-1 value tone-mode-sw
+           if tone-mode-sw = 1
+              move 4 to num-tones
+           else
+              move 2 to num-tones
+           end-if
+           .
       *start event editor code
 
        screen-1-aft-init-data.
@@ -363,7 +544,23 @@
                   perform deCODE-RTN
               when  6    *>Reset
                   perform RESET-RTN
-            end-evaluate           
+              when 10    *>file:
+                  perform FILE-CHOOSE-RTN
+              when 11    *>Load
+                  perform FILE-LOAD-RTN
+              when 12    *>Save
+                  perform FILE-SAVE-RTN
+              when 13    *>Load Preset
+                  perform LOAD-PRESET-RTN
+              when 14    *>Apply Size
+                  perform APPLY-SIZE-RTN
+              when 15    *>Flip-H
+                  perform FLIP-H-RTN
+              when 16    *>Flip-V
+                  perform FLIP-V-RTN
+              when 17    *>Rotate-90
+                  perform ROTATE-90-RTN
+            end-evaluate
            .
        
        screen-1-gr-1-evt-msg-gd-dblclick.
@@ -376,105 +573,112 @@
        
        CLEAR-GRID.
            modify screen-1-gr-1 reset-grid 1
-           perform varying wk-row from 1 by 1  until wk-row > 10
-              perform varying wk-col from 1 by 1 until wk-col > 10
+           perform varying wk-row from 1 by 1  until wk-row > max-grid-size
+              perform varying wk-col from 1 by 1
+                                     until wk-col > max-grid-size
                  modify screen-1-gr-1(wk-row, wk-col) CELL-DATA = " "
                  modify screen-1-gr-1(wk-row, wk-col) cell-color = 289
               end-perform
-           end-perform           
+           end-perform
            .
        
        enCODE-RTN.
            move space to code-string.
-           move 1 to code-leng.
-           move num-width to runLeng
-           move runLeng-x to code-string(code-leng:2)
-           add  3 to code-leng
-      *    
+           move num-width to hdr-dim
+           move hdr-dim-x to code-string(1:2)
+           move num-height to hdr-dim
+           move hdr-dim-x to code-string(3:2)
+           move 5 to code-leng
            move 0 to runLeng.
-           move 0 to c-color.
+           move 9 to c-color.
            perform varying wk-row from 1 by 1 until wk-row > num-height
-              perform varying wk-col 
+              perform varying wk-col
                                   from 1 by 1 until wk-col > num-width
                  modify  screen-1-gr-1 x = wk-col, y = wk-row
                  inquire screen-1-gr-1 cell-data wk-cell
-                 if wk-cell = "1"
-                    move 1 to w-color
-                 else
-                    move 0 to w-color
-                 end-if
+                 move function numval(wk-cell(1:1)) to w-color
                  if w-color = c-color
                     add 1 to runLeng
                  else
-                    move runLeng-x to code-string(code-leng:2)
-                    add  3 to code-leng
+                    if c-color not = 9
+                       move c-color to code-string(code-leng:1)
+                       move runLeng-x to code-string(code-leng + 1:3)
+                       add 4 to code-leng
+                    end-if
+                    move w-color to c-color
                     move 1 to runLeng
-                    compute c-color =  1 -c-color
                  end-if
               end-perform
            end-perform.
-           move runLeng-x to code-string(code-leng:2)
-           add 2 to code-leng
-           
-           modify screen-1-ef-3 value code-string(1:code-leng)             
+           move c-color to code-string(code-leng:1)
+           move runLeng-x to code-string(code-leng + 1:3)
+           compute code-leng = code-leng + 3
+
+           modify screen-1-ef-3 value code-string(1:code-leng)
            .
-           
+
        deCODE-RTN.
            perform CLEAR-GRID.
            move space to code-string.
            inquire screen-1-ef-3 value = code-string
-           perform varying code-leng from 100 by -1 until code-leng < 1
+           perform varying code-leng from 2000 by -1 until code-leng < 1
               if code-string(code-leng:1) NOT = " "
                  exit perform
               end-if
            end-perform
-           move 1 to wk-k.
-           move code-string(wk-k:2) to runLeng-x
-           move runLeng to num-width
-           add 3 to wk-k
-      *
-           move 0 to c-color
+           move code-string(1:2) to hdr-dim-x
+           move hdr-dim to num-width
+           move code-string(3:2) to hdr-dim-x
+           move hdr-dim to num-height
+           move 5 to wk-k.
            move 1 to wk-row wk-col.
-           perform until wk-k > code-leng 
-              move code-string(wk-k:2) to runLeng-x
-              add 3 to wk-k
+           perform until wk-k > code-leng
+              move code-string(wk-k:1) to wk-cell
+              move function numval(wk-cell(1:1)) to wk-tone
+              perform TONE-TO-COLOR-RTN
+              move code-string(wk-k + 1:3) to runLeng-x
+              add 4 to wk-k
               perform varying wk-i from 1 by 1 until wk-i > runLeng
-                 if c-color = 0
-                   modify screen-1-gr-1(wk-row, wk-col) 
-                          CELL-DATA = "0" cell-color = 396
-                 else
-                    compute map-key = wk-row * 100 + wk-col
-                    modify screen-1-gr-1(wk-row, wk-col) 
-                           cell-data = "1" cell-color = 297
-                 end-if
+                 move wk-tone to wk-cell
+                 modify screen-1-gr-1(wk-row, wk-col)
+                        cell-data = wk-cell(1:1) cell-color = tone-color
                  add 1 to wk-col
-                 if wk-col > num-width 
+                 if wk-col > num-width
                     move 1 to wk-col
                     add  1 to wk-row
                  end-if
               end-perform
-              compute c-color = 1 - c-color
            end-perform.
-           move wk-row to num-height
            modify screen-1-ef-1 value num-width.
            modify screen-1-ef-2 value num-height.
-           
-           .    
-           
+
+           .
+
+       TONE-TO-COLOR-RTN.
+           evaluate wk-tone
+              when 0
+                 move 396 to tone-color
+              when 1
+                 move 350 to tone-color
+              when 2
+                 move 320 to tone-color
+              when other
+                 move 297 to tone-color
+           end-evaluate
+           .
+
        DBL-CLICKED-RTN.
-           compute map-key = wk-row * 100 + wk-col
            modify  screen-1-gr-1 x = wk-col, y = wk-row
            inquire screen-1-gr-1 cell-data wk-cell
-              
-           evaluate wk-cell
-              when  "0"
-                    modify screen-1-gr-1(wk-row, wk-col) 
-                            cell-data = "1" cell-color = 297
-              when "1"
-                    modify screen-1-gr-1(wk-row, wk-col) 
-                            cell-data = "0" cell-color = 396
-           end-evaluate
-           
+           move function numval(wk-cell(1:1)) to wk-tone
+           add 1 to wk-tone
+           if wk-tone >= num-tones
+              move 0 to wk-tone
+           end-if
+           perform TONE-TO-COLOR-RTN
+           move wk-tone to wk-cell
+           modify screen-1-gr-1(wk-row, wk-col)
+                   cell-data = wk-cell(1:1) cell-color = tone-color
            .
        
        RESET-RTN.
@@ -490,7 +694,256 @@
                  modify screen-1-gr-1(wk-row, wk-col) CELL-DATA = "0"
                  modify screen-1-gr-1(wk-row, wk-col) cell-color = 396
               end-perform
-           end-perform           
+           end-perform
+           .
+
+       CAPTURE-GRID-RTN.
+           perform varying wk-row from 1 by 1 until wk-row > num-height
+              perform varying wk-col from 1 by 1 until wk-col > num-width
+                 modify screen-1-gr-1 x = wk-col y = wk-row
+                 inquire screen-1-gr-1 cell-data wk-cell
+                 move wk-cell(1:1) to pic-save-col(wk-row, wk-col)
+              end-perform
+           end-perform
+           .
+
+       FLIP-H-RTN.
+           perform CAPTURE-GRID-RTN
+           perform varying wk-row from 1 by 1 until wk-row > num-height
+              perform varying wk-col from 1 by 1 until wk-col > num-width
+                 compute wk-col-x = num-width - wk-col + 1
+                 move pic-save-col(wk-row, wk-col-x) to wk-cell
+                 move function numval(wk-cell(1:1)) to wk-tone
+                 perform TONE-TO-COLOR-RTN
+                 move wk-tone to wk-cell
+                 modify screen-1-gr-1(wk-row, wk-col)
+                        cell-data = wk-cell(1:1) cell-color = tone-color
+              end-perform
+           end-perform
+           .
+
+       FLIP-V-RTN.
+           perform CAPTURE-GRID-RTN
+           perform varying wk-row from 1 by 1 until wk-row > num-height
+              perform varying wk-col from 1 by 1 until wk-col > num-width
+                 compute wk-row-x = num-height - wk-row + 1
+                 move pic-save-col(wk-row-x, wk-col) to wk-cell
+                 move function numval(wk-cell(1:1)) to wk-tone
+                 perform TONE-TO-COLOR-RTN
+                 move wk-tone to wk-cell
+                 modify screen-1-gr-1(wk-row, wk-col)
+                        cell-data = wk-cell(1:1) cell-color = tone-color
+              end-perform
+           end-perform
+           .
+
+       ROTATE-90-RTN.
+           perform CAPTURE-GRID-RTN
+           move num-width  to old-width
+           move num-height to old-height
+           compute num-width  = old-height
+           compute num-height = old-width
+           perform CLEAR-GRID
+           perform varying wk-row from 1 by 1 until wk-row > num-height
+              perform varying wk-col from 1 by 1 until wk-col > num-width
+                 compute wk-row-x = old-height - wk-col + 1
+                 move pic-save-col(wk-row-x, wk-row) to wk-cell
+                 move function numval(wk-cell(1:1)) to wk-tone
+                 perform TONE-TO-COLOR-RTN
+                 move wk-tone to wk-cell
+                 modify screen-1-gr-1(wk-row, wk-col)
+                        cell-data = wk-cell(1:1) cell-color = tone-color
+              end-perform
+           end-perform
+           modify screen-1-ef-1 value num-width
+           modify screen-1-ef-2 value num-height
+           .
+
+       APPLY-SIZE-RTN.
+           inquire screen-1-ef-1 value num-width
+           inquire screen-1-ef-2 value num-height
+           if num-width < 1
+              move 1 to num-width
+           end-if
+           if num-width > max-grid-size
+              move max-grid-size to num-width
+           end-if
+           if num-height < 1
+              move 1 to num-height
+           end-if
+           if num-height > max-grid-size
+              move max-grid-size to num-height
+           end-if
+           modify screen-1-gr-1 mass-update = 1
+           perform CLEAR-GRID
+           perform varying wk-row from 1 by 1 until wk-row > num-height
+              perform varying wk-col from 1 by 1 until wk-col > num-width
+                 modify screen-1-gr-1(wk-row, wk-col) CELL-DATA = "0"
+                                                       cell-color = 396
+              end-perform
+           end-perform
+           modify screen-1-gr-1 mass-update = 0
+           modify screen-1-ef-1 value num-width
+           modify screen-1-ef-2 value num-height
+           .
+
+       FILE-CHOOSE-RTN.
+           initialize opensave-data
+           move "Choose a picture file" to opnsav-title
+           move "../data/"              to opnsav-default-dir
+           call "C$OPENSAVEBOX" using opensave-open-box,
+                                      opensave-data
+                               giving opensave-status
+           if opensave-status > 0
+              move opnsav-filename to pic-file-name
+              modify screen-1-ef-4 value pic-file-name
+           end-if
+           .
+       FILE-SAVE-RTN.
+           inquire screen-1-ef-4 value pic-file-name
+           open output pic-file
+           move "H" to pic-rec-type
+           move num-width  to pic-width
+           move num-height to pic-height
+           move 0 to pic-row pic-col pic-tone
+           write pic-record
+           perform varying wk-row from 1 by 1 until wk-row > num-height
+              perform varying wk-col from 1 by 1 until wk-col > num-width
+                 modify screen-1-gr-1 x = wk-col y = wk-row
+                 inquire screen-1-gr-1 cell-data wk-cell
+                 if wk-cell not = "0" and wk-cell not = " "
+                    move "C" to pic-rec-type
+                    move 0 to pic-width pic-height
+                    move wk-row to pic-row
+                    move wk-col to pic-col
+                    move function numval(wk-cell(1:1)) to pic-tone
+                    write pic-record
+                 end-if
+              end-perform
+           end-perform
+           close pic-file
+           .
+       FILE-LOAD-RTN.
+           perform CLEAR-GRID
+           inquire screen-1-ef-4 value pic-file-name
+           move 10 to num-width
+           move 10 to num-height
+           open input pic-file
+           if pic-f-sts = "00"
+              read pic-file
+                 at end continue
+              end-read
+              if pic-rec-type = "H"
+                 move pic-width  to num-width
+                 move pic-height to num-height
+              end-if
+              perform varying wk-row from 1 by 1 until wk-row > num-height
+                 perform varying wk-col from 1 by 1 until wk-col > num-width
+                    modify screen-1-gr-1(wk-row, wk-col) cell-data = "0"
+                                                          cell-color = 396
+                 end-perform
+              end-perform
+              perform until 1 = 0
+                 read pic-file
+                    at end exit perform
+                 end-read
+                 if pic-rec-type = "C"
+                    perform SET-CELL-TONE-RTN
+                 end-if
+              end-perform
+              close pic-file
+           end-if
+           modify screen-1-ef-1 value num-width
+           modify screen-1-ef-2 value num-height
+           .
+       SET-CELL-TONE-RTN.
+           move pic-tone to wk-tone
+           perform TONE-TO-COLOR-RTN
+           move wk-tone to wk-cell
+           modify screen-1-gr-1(pic-row, pic-col) cell-data = wk-cell(1:1)
+                                                   cell-color = tone-color
+           .
+
+       LOAD-PRESET-RTN.
+           inquire screen-1-co-1 value preset-name
+           move 10 to num-width
+           move 10 to num-height
+           modify screen-1-ef-1 value num-width
+           modify screen-1-ef-2 value num-height
+           evaluate preset-name
+              when "Smiley"
+                 perform SMILEY-PATTERN-RTN
+              when "Arrow"
+                 perform ARROW-PATTERN-RTN
+              when "Checkerboard"
+                 perform CHECKER-PATTERN-RTN
+              when "Border"
+                 perform BORDER-PATTERN-RTN
+              when other
+                 exit paragraph
+           end-evaluate
+           perform DRAW-PRESET-RTN
+           .
+       SMILEY-PATTERN-RTN.
+           move "0001111000" to preset-pat-row(1)
+           move "0110000110" to preset-pat-row(2)
+           move "0100000010" to preset-pat-row(3)
+           move "0101001010" to preset-pat-row(4)
+           move "0100000010" to preset-pat-row(5)
+           move "0100000010" to preset-pat-row(6)
+           move "0101111010" to preset-pat-row(7)
+           move "0100000010" to preset-pat-row(8)
+           move "0110000110" to preset-pat-row(9)
+           move "0001111000" to preset-pat-row(10)
+           .
+       ARROW-PATTERN-RTN.
+           move "0000100000" to preset-pat-row(1)
+           move "0000110000" to preset-pat-row(2)
+           move "0000111000" to preset-pat-row(3)
+           move "1111111100" to preset-pat-row(4)
+           move "1111111110" to preset-pat-row(5)
+           move "1111111100" to preset-pat-row(6)
+           move "0000111000" to preset-pat-row(7)
+           move "0000110000" to preset-pat-row(8)
+           move "0000100000" to preset-pat-row(9)
+           move "0000000000" to preset-pat-row(10)
+           .
+       CHECKER-PATTERN-RTN.
+           move "1010101010" to preset-pat-row(1)
+           move "0101010101" to preset-pat-row(2)
+           move "1010101010" to preset-pat-row(3)
+           move "0101010101" to preset-pat-row(4)
+           move "1010101010" to preset-pat-row(5)
+           move "0101010101" to preset-pat-row(6)
+           move "1010101010" to preset-pat-row(7)
+           move "0101010101" to preset-pat-row(8)
+           move "1010101010" to preset-pat-row(9)
+           move "0101010101" to preset-pat-row(10)
+           .
+       BORDER-PATTERN-RTN.
+           move "1111111111" to preset-pat-row(1)
+           move "1000000001" to preset-pat-row(2)
+           move "1000000001" to preset-pat-row(3)
+           move "1000000001" to preset-pat-row(4)
+           move "1000000001" to preset-pat-row(5)
+           move "1000000001" to preset-pat-row(6)
+           move "1000000001" to preset-pat-row(7)
+           move "1000000001" to preset-pat-row(8)
+           move "1000000001" to preset-pat-row(9)
+           move "1111111111" to preset-pat-row(10)
+           .
+       DRAW-PRESET-RTN.
+           perform varying wk-row from 1 by 1 until wk-row > 10
+              perform varying wk-col from 1 by 1 until wk-col > 10
+                 if preset-pat-row(wk-row)(wk-col:1) = "1"
+                    modify screen-1-gr-1(wk-row, wk-col) cell-data = "1"
+                                                          cell-color = 297
+                 else
+                    modify screen-1-gr-1(wk-row, wk-col) cell-data = "0"
+                                                          cell-color = 396
+                 end-if
+              end-perform
+           end-perform
            .
 
       *end event editor code
