@@ -37,6 +37,8 @@
       *start file section editor code
        fd  map-file.
        01  map-record.
+           05  map-rec-type pic x.
+           05  fil-00     pic x.
            05  map-row    pic 99.
            05  fil-01     pic x.
            05  map-col    pic 99.
@@ -71,10 +73,10 @@
        77 Arial-16v0 handle of font.
        01 map-f-sts pic x(02).
        01 mode-sw pic 9(01).
-       01 num-white pic 9(02).
-       01 num-black pic 9(02).
-       01 num-reverse pic 9(02).
-       01 wk_row pic 9(02).
+       01 num-white pic 9(03).
+       01 num-black pic 9(03).
+       01 num-reverse pic 9(03).
+       01 wk-row pic 9(02).
        01 wk-col pic 9(02).
        01 g-char-tbl.
           05 g-char-def.
@@ -90,6 +92,7 @@
        01 ws-y pic S9(02).
        01 wk-i pic 9(02).
        01 wk-j pic 9(02).
+       01 wk-k pic 9(02).
        01 dx pic S9(02).
        01 dy pic s9(02).
        01 MatSize pic 9(02) value 8.
@@ -110,7 +113,30 @@
            05 filler redefines dev-def.
              10 dev-y occurs 8 pic x(02).
              10 dev-x occurs 8 pic x(02).
-       
+       01  result-msg pic x(60).
+       01  game-over-sw pic 9(01) value 0.
+       01  chk-color pic 9(01).
+       01  chk-cnt pic 9(02).
+       01  total-rev-cnt pic 9(02).
+       01  scan-row pic 9(02).
+       01  scan-col pic 9(02).
+       01  any-legal-sw pic 9(01).
+       01  best-row pic 9(02).
+       01  best-col pic 9(02).
+       01  best-cnt pic 9(02).
+       01  score-diff pic s9(03).
+       01  score-diff-disp pic +999.
+       01  mv-idx pic 9(03) value 0.
+       01  mv-move-str pic x(08).
+       01  und-row pic 9(02).
+       01  und-col pic 9(02).
+       01  und-color pic 9(01).
+       01  und-flip-cnt pic 9(02).
+       01  und-valid-sw pic 9(01) value 0.
+       01  und-rev-tbl.
+           05 und-rev-y occurs 72 pic 9(02).
+           05 und-rev-x occurs 72 pic 9(02).
+
       *end working-storage editor code
       *end {iscobol}copy-working
       *begin {iscobol}external-definitions
@@ -278,8 +304,8 @@
           03 screen-1-gr-1 Grid
              line 12.3
              column 7.4
-             size 36.9 cells 
-             lines 39.9 cells 
+             size 46.1 cells
+             lines 49.9 cells
              font Arial-20v00
              id 19
              event procedure screen-1-gr-1-evt-proc
@@ -290,7 +316,7 @@
              divider-color rgb x#000000
              cursor-frame-width 3
              protection 1
-             num-rows 8
+             num-rows 10
              border-color rgb x#000000
              rows-per-page 8
              .
@@ -305,11 +331,88 @@
           03 screen-1-la-5 Label
              line 28.6
              column 71.9
-             size 9.5 cells 
-             lines 2.9 cells 
+             size 9.5 cells
+             lines 2.9 cells
              id 10
              title "ÅZ  |   Åú"
              .
+          03 screen-1-la-8 Label
+             line 10.0
+             column 90.0
+             size 14.0 cells
+             lines 3.1 cells
+             id 21
+             title "Board Size"
+             .
+          03 screen-1-ef-6 Entry-Field
+             line 10.0
+             column 105.0
+             size 8.0 cells
+             lines 3.1 cells
+             id 22
+             3-d
+             .
+          03 screen-1-pb-7 Push-Button
+             exception-value 5
+             line 14.0
+             column 90.0
+             size 14.0 cells
+             lines 3.2 cells
+             id 23
+             title "Apply Size"
+             .
+          03 screen-1-la-9 Label
+             line 20.0
+             column 90.0
+             size 14.0 cells
+             lines 3.1 cells
+             id 24
+             title "Score Diff"
+             .
+          03 screen-1-ef-7 Entry-Field
+             line 20.0
+             column 105.0
+             size 8.0 cells
+             lines 3.1 cells
+             id 25
+             3-d
+             protection 1
+             .
+          03 screen-1-pb-8 Push-Button
+             exception-value 7
+             line 25.0
+             column 90.0
+             size 14.0 cells
+             lines 3.2 cells
+             id 26
+             title "Undo"
+             .
+          03 screen-1-la-10 Label
+             line 30.0
+             column 90.0
+             size 20.0 cells
+             lines 3.1 cells
+             id 27
+             title "Move History"
+             .
+          03 screen-1-gr-2 Grid
+             line 34.0
+             column 90.0
+             size 28.0 cells
+             lines 25.0 cells
+             id 28
+             boxed
+             column-headings
+             vscroll
+             row-dividers 1
+             divider-color rgb x#000000
+             cursor-frame-width 3
+             protection 1
+             num-row-headings 1
+             num-rows 101
+             border-color rgb x#000000
+             rows-per-page 8
+             .
       *end {iscobol}copy-screen
       *begin {iscobol}procedure-using
        procedure division.
@@ -362,7 +465,7 @@
            display standard window background-low
               screen line 41
               screen column 91
-              size 86.4
+              size 120.0
               lines 62.9
               cell width 10
               cell height 10
@@ -378,15 +481,25 @@
            perform screen-1-aft-create.
        is-screen-1-init-data.
            perform is-screen-1-gr-1-content.
+           perform is-screen-1-gr-2-content.
            perform screen-1-aft-init-data.
        is-screen-1-gr-1-content.
            modify screen-1-gr-1
-              column-dividers ( 1 1 1 1 1 1 1 1 )
-              data-columns ( 1 4 7 10 13 16 19 22 )
-              display-columns ( 1 4 7 10 13 16 19 22 )
-              separation ( 5 5 5 5 5 5 5 5 )
-              alignment ( "U" "U" "U" "U" "U" "U" "U" "U" )
-              data-types ( "X" "X" "X" "X" "X" "X" "X" "X" )
+              column-dividers ( 1 1 1 1 1 1 1 1 1 1 )
+              data-columns ( 1 4 7 10 13 16 19 22 25 28 )
+              display-columns ( 1 4 7 10 13 16 19 22 25 28 )
+              separation ( 5 5 5 5 5 5 5 5 5 5 )
+              alignment ( "U" "U" "U" "U" "U" "U" "U" "U" "U" "U" )
+              data-types ( "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" )
+           .
+       is-screen-1-gr-2-content.
+           modify screen-1-gr-2
+              column-dividers ( 1 1 1 )
+              data-columns ( 1 4 12 )
+              display-columns ( 1 6 14 )
+              separation ( 5 5 5 )
+              alignment ( "U" "U" "U" )
+              data-types ( "9" "X" "9" )
            .
        is-screen-1-proc.
            perform until exit-pushed
@@ -423,24 +536,31 @@
        screen-1-aft-init-data.
            modify screen-1-gr-1 reset-grid 1
            *>modify screen-1-gr-1 mass-update = 0
-           perform varying wk-row from 1 by 1  until wk-row > 8
-              perform varying wk-col from 1 by 1 until wk-col > 8
+           perform varying wk-row from 1 by 1  until wk-row > 10
+              perform varying wk-col from 1 by 1 until wk-col > 10
                  modify screen-1-gr-1(wk-row, wk-col) CELL-DATA = " "
                  modify screen-1-gr-1(wk-row, wk-col) cell-color = 289
               end-perform
-           end-perform           
+           end-perform
            *>modify screen-1-gr-1 mass-update = 1
            modify screen-1-gr-1 cursor-Y 6 cursor-X 6
            move 0 to num-white num-black num-reverse ret-cd
            move 0 to mode-sw
            move 1 to c-color
-           modify screen-1-rb-1 enabled = 1
-           modify screen-1-rb-2 enabled = 0
-            
+           move 0 to game-over-sw
+           move 0 to und-valid-sw
+           move 0 to mv-idx
+           modify screen-1-gr-2 reset-grid 1
+           move spaces to result-msg
+           modify screen-1-la-7 value result-msg
+           modify screen-1-ef-6 value MatSize
+           perform UPDATE-TURN-INDICATOR-RTN
+           perform UPDATE-MODE-LABEL-RTN
+           perform UPDATE-SCORE-DIFF-RTN
            .
        screen-1-aft-create.
            move 0 to rev-cnt.
-            
+
            .
        screen-1-aft-end-acc.
             evaluate key-status
@@ -451,15 +571,19 @@
               when  3     *>Save
                   perform FILE-SAVE-RTN
               when  4     *>Mode Changerow
-                  perform CHANGE-MODE-RTN                  
+                  perform CHANGE-MODE-RTN
+              when  5     *>Apply board size
+                  perform SET-MATSIZE-RTN
               when  6    *>Reset
                   perform RESET-RTN
-            end-evaluate           
+              when  7    *>Undo
+                  perform UNDO-RTN
+            end-evaluate
            .
        screen-1-gr-1-evt-msg-goto-cell-mouse.
-           perform screen-1-gr-1-evt-msg-gd-dblclick 
-           .           
-       
+           perform screen-1-gr-1-evt-msg-gd-dblclick
+           .
+
        screen-1-gr-1-evt-msg-gd-dblclick.
            inquire screen-1-gr-1 X ws-X Y ws-Y
            move ws-x to wk-col
@@ -467,49 +591,284 @@
            perform DBL-CLICKED-RTN
 
            .
-       
-           
+
+
        DBL-CLICKED-RTN.
            if mode-sw = 0     *>Play Mode
+              if game-over-sw = 1
+                 exit paragraph
+              end-if
               perform REVERSE-RTN
               modify screen-1-ef-4 value num-reverse
-              compute c-color = 3 - c-color
-              if c-color = 1
-                 modify screen-1-rb-1 enabled = 1
-                 modify screen-1-rb-2 enabled = 0
-              else
-                 modify screen-1-rb-1 enabled = 0
-                 modify screen-1-rb-2 enabled = 1
-              end-if
+              evaluate ret-cd
+                 when -1
+                    move "Cell already occupied" to result-msg
+                    modify screen-1-la-7 value result-msg
+                 when -2
+                    move "Illegal move - must flip a stone"
+                          to result-msg
+                    modify screen-1-la-7 value result-msg
+                 when other
+                    move spaces to result-msg
+                    modify screen-1-la-7 value result-msg
+                    perform LOG-MOVE-RTN
+                    perform ADVANCE-TURN-RTN
+              end-evaluate
            else
               compute map-key = wk-row * 100 + wk-col
               modify  screen-1-gr-1 x = wk-col, y = wk-row
               inquire screen-1-gr-1 cell-data wk-cell
-              
+
               evaluate wk-cell
                  when  g-char(1)
                     subtract 1 from num-white
                     move 2 to map-color
                     add 1 to num-black
-                    modify screen-1-gr-1(wk-row, wk-col) 
+                    modify screen-1-gr-1(wk-row, wk-col)
                             cell-data = g-char(2) cell-color = 257
                  when g-char(2)
-                    subtract 1 from num-black 
-                    modify screen-1-gr-1(wk-row, wk-col) 
+                    subtract 1 from num-black
+                    modify screen-1-gr-1(wk-row, wk-col)
                             cell-data = "Å@" cell-color = 289
                  when " "
                     move 1 to map-color
                     add 1 to num-white
-                    modify screen-1-gr-1(wk-row, wk-col) 
+                    modify screen-1-gr-1(wk-row, wk-col)
                            cell-data = g-char(1) cell-color = 257
               end-evaluate
+              perform UPDATE-SCORE-DIFF-RTN
            end-if.
            modify screen-1-ef-2 value num-white
            modify screen-1-ef-3 value num-black
            modify screen-1-ef-4 value num-reverse
-           
+
+           .
+       UPDATE-TURN-INDICATOR-RTN.
+           if c-color = 1
+              modify screen-1-rb-1 enabled = 1
+              modify screen-1-rb-2 enabled = 0
+           else
+              modify screen-1-rb-1 enabled = 0
+              modify screen-1-rb-2 enabled = 1
+           end-if
+           .
+       UPDATE-MODE-LABEL-RTN.
+           if mode-sw = 0
+              modify screen-1-la-5 value "ÅZ  |   Åú"
+              modify screen-1-pb-4 value "Play Game"
+           else
+              modify screen-1-la-5 value "ÅZÅ®ÅúÅ®Å¢"
+              modify screen-1-pb-4 value "Set stones"
+           end-if
+           .
+       UPDATE-SCORE-DIFF-RTN.
+           compute score-diff = num-white - num-black
+           move score-diff to score-diff-disp
+           modify screen-1-ef-7 value score-diff-disp
+           .
+       ADVANCE-TURN-RTN.
+           compute c-color = 3 - c-color
+           perform UPDATE-TURN-INDICATOR-RTN
+           move c-color to chk-color
+           perform HAS-LEGAL-MOVE-RTN
+           if any-legal-sw = 1
+              perform MAYBE-COMPUTER-MOVE-RTN
+              exit paragraph
+           end-if
+           *>next color has no legal move - see if the other one does
+           compute c-color = 3 - c-color
+           move c-color to chk-color
+           perform HAS-LEGAL-MOVE-RTN
+           if any-legal-sw = 0
+              perform END-GAME-RTN
+              exit paragraph
+           end-if
+           move "No legal move - turn passed" to result-msg
+           modify screen-1-la-7 value result-msg
+           perform UPDATE-TURN-INDICATOR-RTN
+           perform MAYBE-COMPUTER-MOVE-RTN
+           .
+       MAYBE-COMPUTER-MOVE-RTN.
+           if c-color = 2 and mode-sw = 0 and game-over-sw = 0
+              perform COMPUTER-MOVE-RTN
+           end-if
+           .
+       COMPUTER-MOVE-RTN.
+           move 0 to best-cnt
+           move 0 to best-row
+           move 0 to best-col
+           move c-color to chk-color
+           perform varying scan-row from 1 by 1
+                   until scan-row > MatSize
+              perform varying scan-col from 1 by 1
+                      until scan-col > MatSize
+                 modify screen-1-gr-1 x = scan-col, y = scan-row
+                 inquire screen-1-gr-1 cell-data wk-cell
+                 if wk-cell = " "
+                    move scan-row to wk-row
+                    move scan-col to wk-col
+                    perform CHECK-CELL-LEGAL-RTN
+                    if total-rev-cnt > best-cnt
+                       move total-rev-cnt to best-cnt
+                       move scan-row to best-row
+                       move scan-col to best-col
+                    end-if
+                 end-if
+              end-perform
+           end-perform
+           if best-cnt > 0
+              move best-row to wk-row
+              move best-col to wk-col
+              perform REVERSE-RTN
+              modify screen-1-ef-4 value num-reverse
+              modify screen-1-ef-2 value num-white
+              modify screen-1-ef-3 value num-black
+              perform LOG-MOVE-RTN
+              perform ADVANCE-TURN-RTN
+           end-if
+           .
+       HAS-LEGAL-MOVE-RTN.
+           move 0 to any-legal-sw
+           perform varying scan-row from 1 by 1
+                   until scan-row > MatSize
+              perform varying scan-col from 1 by 1
+                      until scan-col > MatSize or any-legal-sw = 1
+                 modify screen-1-gr-1 x = scan-col, y = scan-row
+                 inquire screen-1-gr-1 cell-data wk-cell
+                 if wk-cell = " "
+                    move scan-row to wk-row
+                    move scan-col to wk-col
+                    perform CHECK-CELL-LEGAL-RTN
+                    if total-rev-cnt > 0
+                       move 1 to any-legal-sw
+                    end-if
+                 end-if
+              end-perform
+           end-perform
+           .
+       CHECK-CELL-LEGAL-RTN.
+           move 0 to total-rev-cnt
+           perform varying wk-i from 1 by 1 until wk-i > 8
+              move function numval(dev-y(wk-i)) to dy
+              move function numval(dev-x(wk-i)) to dx
+              perform CHECK-DIR-RTN
+              add chk-cnt to total-rev-cnt
+           end-perform
+           .
+       CHECK-DIR-RTN.
+           move 0 to chk-cnt
+           compute ws-y = wk-row + dy
+           compute ws-x = wk-col + dx
+           perform until 1 = 0
+              if ws-x < 1 OR ws-x > MatSize OR
+                 ws-y < 1 OR ws-y > MatSize
+                 move 0 to chk-cnt
+                 exit perform
+              end-if
+              modify screen-1-gr-1 x = ws-x, y = ws-y
+              inquire screen-1-gr-1 cell-data wk-cell
+              if wk-cell = " "
+                 move 0 to chk-cnt
+                 exit perform
+              end-if
+              if wk-cell = g-char(chk-color)
+                 exit perform
+              end-if
+              add 1 to chk-cnt
+              compute ws-y = ws-y + dy
+              compute ws-x = ws-x + dx
+           end-perform
+           .
+       END-GAME-RTN.
+           move 1 to game-over-sw
+           move spaces to result-msg
+           if num-white > num-black
+              string "Game over - White wins  " num-white
+                     "-" num-black delimited by size into result-msg
+           else
+              if num-black > num-white
+                 string "Game over - Black wins  " num-black
+                        "-" num-white delimited by size
+                        into result-msg
+              else
+                 string "Game over - Tie  " num-white
+                        "-" num-black delimited by size
+                        into result-msg
+              end-if
+           end-if
+           modify screen-1-la-7 value result-msg
+           .
+       LOG-MOVE-RTN.
+           if mv-idx < 100
+              add 1 to mv-idx
+              move spaces to mv-move-str
+              if und-color = 1
+                 string "W" "-" und-row "," und-col
+                        delimited by size into mv-move-str
+              else
+                 string "B" "-" und-row "," und-col
+                        delimited by size into mv-move-str
+              end-if
+              modify screen-1-gr-2 X = 1 Y = mv-idx cell-data = mv-idx
+              modify screen-1-gr-2 X = 2 Y = mv-idx
+                     cell-data = mv-move-str
+              modify screen-1-gr-2 X = 3 Y = mv-idx
+                     cell-data = und-flip-cnt
+              modify screen-1-gr-2 cursor-x 1 cursor-y mv-idx
+           end-if
+           .
+       UNDO-RTN.
+           if und-valid-sw = 0
+              move "Nothing to undo" to result-msg
+              modify screen-1-la-7 value result-msg
+              exit paragraph
+           end-if
+           modify screen-1-gr-1(und-row, und-col)
+                  cell-data = " " cell-color = 289
+           compute wk-k = 3 - und-color
+           perform varying wk-j from 1 by 1 until wk-j > und-flip-cnt
+              modify screen-1-gr-1(und-rev-y(wk-j), und-rev-x(wk-j))
+                     cell-data = g-char(wk-k) cell-color = 257
+           end-perform
+           if und-color = 1
+              subtract 1            from num-white
+              subtract und-flip-cnt from num-white
+              add      und-flip-cnt to   num-black
+           else
+              subtract 1            from num-black
+              subtract und-flip-cnt from num-black
+              add      und-flip-cnt to   num-white
+           end-if
+           subtract und-flip-cnt from num-reverse
+           move und-color to c-color
+           perform UPDATE-TURN-INDICATOR-RTN
+           if mv-idx > 0
+              modify screen-1-gr-2 X = 1 Y = mv-idx cell-data = " "
+              modify screen-1-gr-2 X = 2 Y = mv-idx cell-data = spaces
+              modify screen-1-gr-2 X = 3 Y = mv-idx cell-data = " "
+              subtract 1 from mv-idx
+           end-if
+           move 0 to und-valid-sw
+           move 0 to game-over-sw
+           move "Undo complete" to result-msg
+           modify screen-1-la-7 value result-msg
+           modify screen-1-ef-2 value num-white
+           modify screen-1-ef-3 value num-black
+           modify screen-1-ef-4 value num-reverse
+           perform UPDATE-SCORE-DIFF-RTN
+           .
+       SET-MATSIZE-RTN.
+           inquire screen-1-ef-6 value wk-i
+           if wk-i < 4
+              move 4 to wk-i
+           end-if
+           if wk-i > 10
+              move 10 to wk-i
+           end-if
+           move wk-i to MatSize
+           modify screen-1-gr-1 num-rows = MatSize
+           perform RESET-RTN
            .
-       
        REVERSE-RTN.
            move 0 to num-reverse
            modify  screen-1-gr-1 x = wk-col, y = wk-row
@@ -518,6 +877,12 @@
               move -1 to ret-cd
               exit paragraph
            end-if.
+           move c-color to chk-color
+           perform CHECK-CELL-LEGAL-RTN
+           if total-rev-cnt = 0
+              move -2 to ret-cd
+              exit paragraph
+           end-if.
            move g-char(c-color) to wk-cell
            modify screen-1-gr-1(wk-row, wk-col)  cell-data = wk-cell
                            cell-color = 257
@@ -526,19 +891,25 @@
            else
               add 1 to num-black
            end-if
+           move 0 to und-flip-cnt
            perform varying wk-i from 1 by 1 until wk-i > 8
               move function numval(dev-y(wk-i)) to dy
               move function numval(dev-x(wk-i)) to dx
               perform ReverseCount
            end-perform
-                         
+           move wk-row  to und-row
+           move wk-col  to und-col
+           move c-color to und-color
+           move 1       to und-valid-sw
+           move 1       to ret-cd
           .
        ReverseCount.
            move 0 to rev-cnt.
-           compute ws-y = wk-row + dy 
+           compute ws-y = wk-row + dy
            compute ws-x = wk-col + dx
            perform until 1 = 0
-              if ws-x < 1 OR ws-x > 8 OR ws-y < 1 OR ws-y > 8
+              if ws-x < 1 OR ws-x > MatSize OR
+                 ws-y < 1 OR ws-y > MatSize
                  move 0 to rev-cnt
                  exit perform
               end-if
@@ -549,26 +920,26 @@
                  exit perform
               end-if
               if  wk-cell = g-char(c-color)
-                  perform REVERSE-FLUSH 
+                  perform REVERSE-FLUSH
                  exit perform
               end-if
               add 1 to rev-cnt
               move ws-y to rev-y(rev-cnt)
               move ws-x to rev-x(rev-cnt)
-              
-              compute ws-y = ws-y + dy 
+
+              compute ws-y = ws-y + dy
               compute ws-x = ws-x + dx
            end-perform
-       
-           .        
+
+           .
        REVERSE-FLUSH.
            if rev-cnt > 0
-                 perform varying wk-j from 1 by 1 
+                 perform varying wk-j from 1 by 1
                          until wk-j > rev-cnt
                     move rev-y(wk-j) to map-row
                     move rev-x(wk-j) to map-col
                     move g-char(c-color) to wk-cell
-                    modify screen-1-gr-1(map-row, map-col)  
+                    modify screen-1-gr-1(map-row, map-col)
                            cell-data = wk-cell cell-color = 257
                     if c-color = 1
                        add      1 to   num-white
@@ -578,16 +949,19 @@
                        subtract 1 from num-white
                     end-if
                     add 1 to num-reverse
+                    add 1 to und-flip-cnt
+                    move map-row to und-rev-y(und-flip-cnt)
+                    move map-col to und-rev-x(und-flip-cnt)
                  end-perform
            end-if
-       
-           .  
-       FILE-CHOOSE-RTN.  
+
+           .
+       FILE-CHOOSE-RTN.
            initialize opensave-data
            move "Choose a file" to opnsav-title
            move "../data/"      to opnsav-default-dir
 
-           call "C$OPENSAVEBOX" using opensave-open-box, 
+           call "C$OPENSAVEBOX" using opensave-open-box,
                                       opensave-data
                                giving opensave-status
 
@@ -600,6 +974,11 @@
            inquire screen-1-ef-1 value map-file-name
            open output map-file
            initialize  map-record
+           move "H"      to map-rec-type
+           move c-color  to map-row
+           move MatSize  to map-col
+           move mode-sw  to map-color
+           write map-record
            perform varying wk-i from 1 by 1 until wk-i > MatSize
               perform varying wk-j from 1 by 1 until wk-j > MatSize
                    inquire screen-1-gr-1(wk-i, wk-j) cell-data wk-cell
@@ -610,52 +989,76 @@
                       when g-char(1)  move 0 to map-color
                       when g-char(2)  move 1 to map-color
                    end-evaluate
+                   move "S"  to map-rec-type
                    move wk-i to map-row
                    move wk-j to map-col
                    write map-record
-               end-perform                    
+               end-perform
            end-perform.
-           close  map-file 
+           close  map-file
            .
        FILE-LOAD-RTN.
            move 0 to num-white num-black num-reverse
+           inquire screen-1-ef-1 value map-file-name
+           open input map-file
+           if map-f-sts not = "00"
+              move "Map file not found" to result-msg
+              modify screen-1-la-7 value result-msg
+              exit paragraph
+           end-if
+           read map-file at end
+              close map-file
+              exit paragraph
+           end-read
            modify screen-1-gr-1 mass-update = 1
+           move map-row   to c-color
+           move map-col   to MatSize
+           if MatSize < 4
+              move 4 to MatSize
+           end-if
+           if MatSize > 10
+              move 10 to MatSize
+           end-if
+           move map-color to mode-sw
+           modify screen-1-ef-6 value MatSize
+           modify screen-1-gr-1 num-rows = MatSize
            modify screen-1-gr-1 reset-grid 1
            perform screen-1-aft-init-data.
-           inquire screen-1-ef-1 value map-file-name
-           open input map-file
+           perform UPDATE-TURN-INDICATOR-RTN
+           perform UPDATE-MODE-LABEL-RTN
            perform until 1 = 0
               read map-file at end exit perform
               end-read
-              move map-row   to wk-row
-              move map-col   to wk-col
-              if map-color = 1
-                 modify screen-1-gr-1(wk-row, wk-col) 
-                         cell-data g-char(1) cell-color = 257
-                 add 1 to num_white
-              else
-                 modify screen-1-gr-1(wk-row, wk-col) 
-                         cell-data g-char(2) cell-color = 257
-                 add 1 to num-black
-              end-if
+              evaluate map-rec-type
+                 when "S"
+                    move map-row   to wk-row
+                    move map-col   to wk-col
+                    if map-color = 1
+                       modify screen-1-gr-1(wk-row, wk-col)
+                               cell-data g-char(1) cell-color = 257
+                       add 1 to num-white
+                    else
+                       modify screen-1-gr-1(wk-row, wk-col)
+                               cell-data g-char(2) cell-color = 257
+                       add 1 to num-black
+                    end-if
+              end-evaluate
            end-perform
-           close map-file.     
-           
+           close map-file.
+
            modify screen-1-ef-2 value num-white
            modify screen-1-ef-3 value num-black
            modify screen-1-ef-4 value num-reverse
            modify screen-1-gr-1 mass-update = 0
+           perform UPDATE-SCORE-DIFF-RTN
            .
        CHANGE-MODE-RTN.
-    	     if mode-sw = 0
-    		      move 1 to mode-sw
-    		      modify screen-1-la-5 value "ÅZÅ®ÅúÅ®Å¢"
-    		      modify screen-1-pb-4 value "Set stones"
-    		    else
-    		      move 0 to mode-sw
-    		      modify screen-1-la-5 value "ÅZ  |  Åú"
-    		      modify screen-1-pb-4 value "Play Game"
-    		    end-if.
+           if mode-sw = 0
+              move 1 to mode-sw
+           else
+              move 0 to mode-sw
+           end-if
+           perform UPDATE-MODE-LABEL-RTN
            .
        RESET-RTN.
            perform screen-1-aft-init-data
