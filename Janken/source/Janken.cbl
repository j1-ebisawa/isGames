@@ -25,10 +25,38 @@
        input-output section.
        file-control.
       *begin {iscobol}file-control
+      *start file-control editor code
+       select stats-file assign to "../data/janken_stats.log"
+           organization line sequential
+           file status stats-f-sts.
+       select tourney-file assign to "../data/janken_tourney.log"
+           organization line sequential
+           file status tourney-f-sts.
+      *end file-control editor code
       *end {iscobol}file-control
        data division.
        file section.
       *begin {iscobol}file-section
+      *start file section editor code
+       fd  stats-file.
+       01  stats-record.
+           05  stat-pcwins  pic 9(02).
+           05  filler       pic x       value space.
+           05  stat-mywins  pic 9(02).
+           05  filler       pic x       value space.
+           05  stat-draws   pic 9(02).
+       fd  tourney-file.
+       01  tourney-record.
+           05  t-match-no   pic 9(02).
+           05  filler       pic x       value space.
+           05  t-pc-wins    pic 9(02).
+           05  filler       pic x       value space.
+           05  t-my-wins    pic 9(02).
+           05  filler       pic x       value space.
+           05  t-draws      pic 9(02).
+           05  filler       pic x       value space.
+           05  t-winner     pic x(06).
+      *end file section editor code
       *end {iscobol}file-section
        working-storage section.
       *begin {iscobol}is-def
@@ -60,6 +88,8 @@
        01 draws pic 9(02).
        01 myWins pic 9(02).
        01 pcWins pic 9(02).
+       01 sess-pc-wins pic 9(02) value 0.
+       01 sess-my-wins pic 9(02) value 0.
        01 result-msg-tbl.
           05 result-msg-def pic x(12) value "DrowWin Lose".
           05 filler redefines result-msg-def.
@@ -71,12 +101,48 @@
              10 GOO-handle handle of bitmap.
              10 CHOKI-handle handle of bitmap.
              10 PAA-handle handle of bitmap.
+             10 TOKAGE-handle handle of bitmap.
+             10 SPOCK-handle handle of bitmap.
           05 filler redefines icons-def.
-             10 icons occurs 3 handle of bitmap.
+             10 icons occurs 5 handle of bitmap.
+       01 winLose-tbl5.
+          05 winLose-def5 pic x(25) value
+             "1232331223231323321222331".
+          05 filler redefines winLose-def5.
+             10 filler occurs 5.
+                15 winLose5 occurs 5 pic 9(01).
+       01 rpsls-sw pic 9(01) value 0.
+       01 numHands pic 9(01) value 3.
        01 my-percent pic 9(03).
        01 pc-percent pic 9(03).
        77 gu-png0 pic s9(9) comp-4.
        77 gu-png1 pic s9(9) comp-4.
+       01 stats-f-sts pic x(02).
+       01 tourney-f-sts pic x(02).
+       01 tourney-target pic 9(02) value 0.
+       01 match-pc-wins pic 9(02) value 0.
+       01 match-my-wins pic 9(02) value 0.
+       01 match-draws pic 9(02) value 0.
+       01 match-no pic 9(02) value 0.
+       01 match-active-sw pic 9(01) value 1.
+       01 msg-match pic x(30).
+       01 adaptive-sw pic 9(01) value 0.
+       01 hand-freq-tbl.
+          05 hand-freq occurs 5 pic 9(03) value 0.
+       01 wk-hf-i pic 9(01).
+       01 most-freq-hand pic 9(01).
+       01 most-freq-cnt pic 9(03).
+       01 counter-hands-tbl.
+          05 counter-hands occurs 5 pic 9(01).
+       01 counter-cnt pic 9(01).
+       01 wk-rand-pick pic 9(03).
+       01 SoundName pic x(20).
+       01 SoundFlag pic 9(02).
+       01 SoundRCD pic 9(01).
+       01 twoplayer-sw pic 9(01) value 0.
+       01 p2Hand pic 9(01) value 1.
+       01 p1-lock-sw pic 9(01) value 0.
+       01 p2-lock-sw pic 9(01) value 0.
       *end {iscobol}copy-working
       *begin {iscobol}external-definitions
       *end {iscobol}external-definitions
@@ -154,6 +220,137 @@
              group-value "0"
              value "0"
              .
+          03 screen-1-rb-4 Radio-Button
+             exception-value 204
+             line 40.7
+             column 62.2
+             size 9.0 cells
+             lines 3.3 cells
+             id 24
+             enabled 0
+             title "LIZARD"
+             group 1
+             group-value "0"
+             value "0"
+             .
+          03 screen-1-rb-5 Radio-Button
+             exception-value 205
+             line 47.0
+             column 62.2
+             size 9.0 cells
+             lines 3.3 cells
+             id 25
+             enabled 0
+             title "SPOCK"
+             group 1
+             group-value "0"
+             value "0"
+             .
+          03 screen-1-cb-2 Check-Box
+             line 21.3
+             column 73.0
+             size 14.0 cells
+             lines 2.0 cells
+             id 26
+             event procedure screen-1-cb-2-evt-proc
+             title "RPSLS Rules"
+             value "0"
+             .
+          03 screen-1-cb-3 Check-Box
+             line 24.3
+             column 73.0
+             size 14.0 cells
+             lines 2.0 cells
+             id 27
+             event procedure screen-1-cb-3-evt-proc
+             title "Adaptive CPU"
+             value "0"
+             .
+          03 screen-1-cb-4 Check-Box
+             line 27.3
+             column 73.0
+             size 14.0 cells
+             lines 2.0 cells
+             id 28
+             event procedure screen-1-cb-4-evt-proc
+             title "2 Player Mode"
+             value "0"
+             .
+          03 screen-1-rb-6 Radio-Button
+             exception-value 206
+             line 21.3
+             column 88.0
+             size 9.0 cells
+             lines 3.3 cells
+             id 29
+             enabled 0
+             title "P2 GOO"
+             group 2
+             group-value "0"
+             value "0"
+             .
+          03 screen-1-rb-7 Radio-Button
+             exception-value 207
+             line 28.1
+             column 88.0
+             size 9.0 cells
+             lines 3.3 cells
+             id 30
+             enabled 0
+             title "P2 CHOKI"
+             group 2
+             group-value "0"
+             value "0"
+             .
+          03 screen-1-rb-8 Radio-Button
+             exception-value 208
+             line 34.4
+             column 88.0
+             size 9.0 cells
+             lines 3.3 cells
+             id 31
+             enabled 0
+             title "P2 PAA"
+             group 2
+             group-value "0"
+             value "0"
+             .
+          03 screen-1-rb-9 Radio-Button
+             exception-value 209
+             line 40.7
+             column 88.0
+             size 9.0 cells
+             lines 3.3 cells
+             id 32
+             enabled 0
+             title "P2 LIZARD"
+             group 2
+             group-value "0"
+             value "0"
+             .
+          03 screen-1-rb-10 Radio-Button
+             exception-value 210
+             line 47.0
+             column 88.0
+             size 9.0 cells
+             lines 3.3 cells
+             id 33
+             enabled 0
+             title "P2 SPOCK"
+             group 2
+             group-value "0"
+             value "0"
+             .
+          03 screen-1-pb-5 Push-Button
+             exception-value 211
+             line 53.0
+             column 88.0
+             size 9.0 cells
+             lines 4.9 cells
+             id 34
+             enabled 0
+             title "Play"
+             .
           03 screen-1-la-2 Label
              line 11.9
              column 2.5
@@ -254,12 +451,38 @@
           03 screen-1-fr-2 Frame
              line 44.5
              column 37.8
-             size 17.8 cells 
-             lines 3.4 cells 
+             size 17.8 cells
+             lines 3.4 cells
              id 20
              fill-color rgb x#0080ff
              fill-percent 0
              .
+          03 screen-1-la-5 Label
+             line 59.5
+             column 7.9
+             size 12.0 cells
+             lines 3.0 cells
+             id 21
+             title "Best of"
+             .
+          03 screen-1-ef-5 Entry-Field
+             line 59.5
+             column 20.0
+             size 7.0 cells
+             lines 3.0 cells
+             id 22
+             3-d
+             value TOURNEY-TARGET
+             .
+          03 screen-1-pb-4 Push-Button
+             exception-value 103
+             line 59.0
+             column 33.0
+             size 18.0 cells
+             lines 3.8 cells
+             id 23
+             title "Next Match"
+             .
       *end {iscobol}copy-screen
       *begin {iscobol}procedure-using
        procedure division.
@@ -356,19 +579,67 @@
            move 1 to accept-control.
        is-screen-1-exit.
            set exit-pushed to true.
+       screen-1-cb-2-evt-proc.
+           evaluate event-type
+           when cmd-clicked
+              perform screen-1-cb-2-evt-cmd-clicked
+           when other
+           end-evaluate
+           .
+       screen-1-cb-3-evt-proc.
+           evaluate event-type
+           when cmd-clicked
+              perform screen-1-cb-3-evt-cmd-clicked
+           when other
+           end-evaluate
+           .
+       screen-1-cb-4-evt-proc.
+           evaluate event-type
+           when cmd-clicked
+              perform screen-1-cb-4-evt-cmd-clicked
+           when other
+           end-evaluate
+           .
       *start event editor code
        screen-1-bef-create.
-           move 0 to pcWins myWins draws. 
+           move 0 to pcWins myWins draws.
            move 0 to pc-percent my-percent .
            move 1 to pcHand myHand.
            move "Let's start Janken Game" to msg-val
+           perform LOAD-STATS-RTN
            CALL "W$BITMAP" USING WBITMAP-LOAD   "../img/gu.png"
                            GIVING goo-Handle
            CALL "W$BITMAP" USING WBITMAP-LOAD   "../img/ch.png"
                            GIVING choki-Handle
            CALL "W$BITMAP" USING WBITMAP-LOAD   "../img/pa.png"
                            GIVING paa-Handle
-            
+           CALL "W$BITMAP" USING WBITMAP-LOAD   "../img/tk.png"
+                           GIVING tokage-Handle
+           CALL "W$BITMAP" USING WBITMAP-LOAD   "../img/sp.png"
+                           GIVING spock-Handle
+
+           .
+       LOAD-STATS-RTN.
+           open input stats-file
+           if stats-f-sts = "00"
+              read stats-file
+                 at end
+                    continue
+                 not at end
+                    move stat-pcwins to pcWins
+                    move stat-mywins to myWins
+                    move stat-draws  to draws
+              end-read
+              close stats-file
+           end-if
+           .
+       SAVE-STATS-RTN.
+           move pcWins to stat-pcwins
+           move myWins to stat-mywins
+           move draws  to stat-draws
+           open output stats-file
+           write stats-record
+           close stats-file
            .
  
        screen-1-aft-init-data.
@@ -383,26 +654,92 @@
                   perform RESET-RTN
               when  201   *>GOO
                   move 1 to myHand
-                  modify screen-1-bi-1 bitmap-handle = goo-handle
-                  perform COUNT-RTN
+                  if twoplayer-sw = 0
+                     modify screen-1-bi-1 bitmap-handle = goo-handle
+                     perform COUNT-RTN
+                  else
+                     modify screen-1-rb-1 value "0"
+                     perform P1-LOCK-RTN
+                  end-if
               when  202   *>CHOKI
                   move 2 to myHand
-                  modify screen-1-bi-1 bitmap-handle = choki-handle
-                  perform COUNT-RTN                  
+                  if twoplayer-sw = 0
+                     modify screen-1-bi-1 bitmap-handle = choki-handle
+                     perform COUNT-RTN
+                  else
+                     modify screen-1-rb-2 value "0"
+                     perform P1-LOCK-RTN
+                  end-if
               when 203    *>PAA
                   move 3 to myHand
-                  modify screen-1-bi-1 bitmap-handle = paa-handle
-                  perform COUNT-RTN
+                  if twoplayer-sw = 0
+                     modify screen-1-bi-1 bitmap-handle = paa-handle
+                     perform COUNT-RTN
+                  else
+                     modify screen-1-rb-3 value "0"
+                     perform P1-LOCK-RTN
+                  end-if
+              when 204    *>LIZARD
+                  move 4 to myHand
+                  if twoplayer-sw = 0
+                     modify screen-1-bi-1 bitmap-handle = tokage-handle
+                     perform COUNT-RTN
+                  else
+                     modify screen-1-rb-4 value "0"
+                     perform P1-LOCK-RTN
+                  end-if
+              when 205    *>SPOCK
+                  move 5 to myHand
+                  if twoplayer-sw = 0
+                     modify screen-1-bi-1 bitmap-handle = spock-handle
+                     perform COUNT-RTN
+                  else
+                     modify screen-1-rb-5 value "0"
+                     perform P1-LOCK-RTN
+                  end-if
+              when 206    *>P2 GOO
+                  move 1 to p2Hand
+                  modify screen-1-rb-6 value "0"
+                  perform P2-LOCK-RTN
+              when 207    *>P2 CHOKI
+                  move 2 to p2Hand
+                  modify screen-1-rb-7 value "0"
+                  perform P2-LOCK-RTN
+              when 208    *>P2 PAA
+                  move 3 to p2Hand
+                  modify screen-1-rb-8 value "0"
+                  perform P2-LOCK-RTN
+              when 209    *>P2 LIZARD
+                  move 4 to p2Hand
+                  modify screen-1-rb-9 value "0"
+                  perform P2-LOCK-RTN
+              when 210    *>P2 SPOCK
+                  move 5 to p2Hand
+                  modify screen-1-rb-10 value "0"
+                  perform P2-LOCK-RTN
+              when 211    *>Play (2 Player)
+                  if p1-lock-sw = 1 and p2-lock-sw = 1
+                     move 0 to p1-lock-sw p2-lock-sw
+                     perform COUNT-RTN
+                  else
+                     move "Both players must lock in a hand first"
+                       to msg-val
+                     modify screen-1-ef-4 value msg-val color red
+                  end-if
+              when 103    *>Next Match
+                  perform NEXT-MATCH-RTN
+              when 27     *>Quit
+                  perform SAVE-STATS-RTN
             end-evaluate
-            if pcWins > 9 OR myWins > 9
+            if sess-pc-wins > 9 OR sess-my-wins > 9
                move "Game End!" to msg-val
                modify screen-1-ef-4 value msg-val color red
-               if pcWins >9
+               if sess-pc-wins >9
                   modify screen-1-ef-1 color 417
                else
                   modify screen-1-ef-2 color 321
-               end-if   
-               
+               end-if
+
             end-if.
            .
             
@@ -413,54 +750,251 @@
        .
        
        RESET-RTN.
-           move 0 to pcWins myWins draws. 
+           move 0 to sess-pc-wins sess-my-wins.
            move 1 to pcHand myHand.
            move "Let's start Janken Game" to msg-val
-           modify screen-1-ef-1 value pcWins 
-           modify screen-1-ef-2 value myWins
-           modify screen-1-ef-3 value draws 
-           
+           modify screen-1-ef-1 value pcWins enabled 1 color black
+           modify screen-1-ef-2 value myWins enabled 1 color black
+           modify screen-1-ef-3 value draws
+
            compute pc-percent = pcWins * 10
            compute my-percent = myWins * 10
-           modify screen-1-fr-1 fill-percent pc-percent 
+           modify screen-1-fr-1 fill-percent pc-percent
            modify screen-1-fr-2 fill-percent my-percent
-           
+
            modify screen-1-bi-1 bitmap-handle = icons(pcHand)
            modify screen-1-bi-2 bitmap-handle = icons(myHand)
            modify screen-1-ef-4 value msg-val color black
-       
-          
+
+           inquire screen-1-ef-5 value tourney-target
+           move 0 to match-pc-wins match-my-wins match-no
+           move 1 to match-active-sw
+           move 0 to p1-lock-sw p2-lock-sw
        .
        
+       P1-LOCK-RTN.
+           move 1 to p1-lock-sw
+           move "Player 1 locked in" to msg-val
+           modify screen-1-ef-4 value msg-val color black
+           .
+       P2-LOCK-RTN.
+           move 1 to p2-lock-sw
+           move "Player 2 locked in" to msg-val
+           modify screen-1-ef-4 value msg-val color black
+           .
        COUNT-RTN.
-       
-           compute pcHand = function random() * 3 + 1
-           evaluate winLose(myHand, pcHand)
-              when 1 
-                  add 1 to draws
-              when 2
-                  add 1 to myWins
-              when 3
-                  add 1 to pcWins
-           end-evaluate.
-           
-           move winLose(myHand, pcHand) to result-v
+           if tourney-target > 0 and match-active-sw = 0
+              exit paragraph
+           end-if.
+
+           if twoplayer-sw = 1
+              move p2Hand to pcHand
+           else
+              add 1 to hand-freq(myHand)
+              if adaptive-sw = 1
+                 perform GEN-PC-HAND-RTN
+              else
+                 compute pcHand = function random() * numHands + 1
+              end-if
+           end-if
+           if rpsls-sw = 1
+              evaluate winLose5(myHand, pcHand)
+                 when 1
+                     add 1 to draws
+                 when 2
+                     add 1 to myWins
+                     add 1 to sess-my-wins
+                 when 3
+                     add 1 to pcWins
+                     add 1 to sess-pc-wins
+              end-evaluate
+              move winLose5(myHand, pcHand) to result-v
+           else
+              evaluate winLose(myHand, pcHand)
+                 when 1
+                     add 1 to draws
+                 when 2
+                     add 1 to myWins
+                     add 1 to sess-my-wins
+                 when 3
+                     add 1 to pcWins
+                     add 1 to sess-pc-wins
+              end-evaluate
+              move winLose(myHand, pcHand) to result-v
+           end-if.
+
            move result-msg(result-v) to msg-val
-           
-           modify screen-1-ef-4 value msg-val 
-           modify screen-1-ef-1 value pcWins 
+           perform PLAY-RESULT-SOUND-RTN
+
+           modify screen-1-ef-4 value msg-val
+           modify screen-1-ef-1 value pcWins
            modify screen-1-ef-2 value myWins
-           modify screen-1-ef-3 value draws 
-           
+           modify screen-1-ef-3 value draws
+
            compute pc-percent = pcWins * 10
            compute my-percent = myWins * 10
-           modify screen-1-fr-1 fill-percent pc-percent 
+           modify screen-1-fr-1 fill-percent pc-percent
            modify screen-1-fr-2 fill-percent my-percent
-           
+
            modify screen-1-bi-1 bitmap-handle = icons(pcHand)
            modify screen-1-bi-2 bitmap-handle = icons(myHand)
-       
-           .   
+           perform SAVE-STATS-RTN
+
+           if tourney-target > 0
+              if rpsls-sw = 1
+                 evaluate winLose5(myHand, pcHand)
+                    when 1
+                        add 1 to match-draws
+                    when 2
+                        add 1 to match-my-wins
+                    when 3
+                        add 1 to match-pc-wins
+                 end-evaluate
+              else
+                 evaluate winLose(myHand, pcHand)
+                    when 1
+                        add 1 to match-draws
+                    when 2
+                        add 1 to match-my-wins
+                    when 3
+                        add 1 to match-pc-wins
+                 end-evaluate
+              end-if
+              if match-pc-wins >= tourney-target or
+                 match-my-wins >= tourney-target
+                 move 0 to match-active-sw
+                 perform WRITE-MATCH-RTN
+              end-if
+           end-if
+           .
+       PLAY-RESULT-SOUND-RTN.
+           evaluate result-v
+              when 1
+                 move "jank_draw.wav" to SoundName
+              when 2
+                 move "jank_win.wav"  to SoundName
+              when 3
+                 move "jank_lose.wav" to SoundName
+           end-evaluate
+           move SND-ASYNC to SoundFlag
+           call "WIN$PLAYSOUND" USING SoundName SoundFlag
+                                 giving SoundRCD
+           .
+       GEN-PC-HAND-RTN.
+           move 0 to most-freq-cnt
+           move 1 to most-freq-hand
+           perform varying wk-hf-i from 1 by 1 until wk-hf-i > numHands
+              if hand-freq(wk-hf-i) > most-freq-cnt
+                 move hand-freq(wk-hf-i) to most-freq-cnt
+                 move wk-hf-i to most-freq-hand
+              end-if
+           end-perform.
+
+           move 0 to counter-cnt
+           perform varying wk-hf-i from 1 by 1 until wk-hf-i > numHands
+              if rpsls-sw = 1
+                 if winLose5(most-freq-hand, wk-hf-i) = 3
+                    add 1 to counter-cnt
+                    move wk-hf-i to counter-hands(counter-cnt)
+                 end-if
+              else
+                 if winLose(most-freq-hand, wk-hf-i) = 3
+                    add 1 to counter-cnt
+                    move wk-hf-i to counter-hands(counter-cnt)
+                 end-if
+              end-if
+           end-perform.
+
+           compute wk-rand-pick = function random() * 100 + 1
+           if most-freq-cnt > 0 and counter-cnt > 0 and wk-rand-pick <= 70
+              if counter-cnt = 1
+                 move counter-hands(1) to pcHand
+              else
+                 compute wk-hf-i = function random() * counter-cnt + 1
+                 move counter-hands(wk-hf-i) to pcHand
+              end-if
+           else
+              compute pcHand = function random() * numHands + 1
+           end-if
+           .
+       WRITE-MATCH-RTN.
+           add 1 to match-no
+           move match-no     to t-match-no
+           move match-pc-wins to t-pc-wins
+           move match-my-wins to t-my-wins
+           move match-draws   to t-draws
+           if match-pc-wins > match-my-wins
+              move "PC"   to t-winner
+              move "Match over - PC wins!" to msg-match
+           else
+              if match-my-wins > match-pc-wins
+                 move "YOU"  to t-winner
+                 move "Match over - You win!" to msg-match
+              else
+                 move "DRAW" to t-winner
+                 move "Match over - Draw" to msg-match
+              end-if
+           end-if.
+           open extend tourney-file
+           if tourney-f-sts = "35"
+              open output tourney-file
+              close tourney-file
+              open extend tourney-file
+           end-if
+           write tourney-record
+           close tourney-file
+           modify screen-1-ef-4 value msg-match color red
+           .
+       NEXT-MATCH-RTN.
+           if tourney-target = 0 or match-active-sw = 1
+              exit paragraph
+           end-if.
+           move 0 to match-pc-wins match-my-wins match-draws
+           move 1 to match-active-sw
+           move "Next match - go!" to msg-val
+           modify screen-1-ef-4 value msg-val color black
+           .
+       screen-1-cb-2-evt-cmd-clicked.
+           inquire screen-1-cb-2 value rpsls-sw.
+           if rpsls-sw = 1
+              move 5 to numHands
+              modify screen-1-rb-4 enabled 1
+              modify screen-1-rb-5 enabled 1
+              if twoplayer-sw = 1
+                 modify screen-1-rb-9 enabled 1
+                 modify screen-1-rb-10 enabled 1
+              end-if
+           else
+              move 3 to numHands
+              modify screen-1-rb-4 enabled 0
+              modify screen-1-rb-5 enabled 0
+              modify screen-1-rb-9 enabled 0
+              modify screen-1-rb-10 enabled 0
+           end-if
+           .
+       screen-1-cb-3-evt-cmd-clicked.
+           inquire screen-1-cb-3 value adaptive-sw.
+           .
+       screen-1-cb-4-evt-cmd-clicked.
+           inquire screen-1-cb-4 value twoplayer-sw.
+           if twoplayer-sw = 1
+              modify screen-1-rb-6 enabled 1
+              modify screen-1-rb-7 enabled 1
+              modify screen-1-rb-8 enabled 1
+              modify screen-1-pb-5 enabled 1
+              if rpsls-sw = 1
+                 modify screen-1-rb-9 enabled 1
+                 modify screen-1-rb-10 enabled 1
+              end-if
+           else
+              modify screen-1-rb-6 enabled 0
+              modify screen-1-rb-7 enabled 0
+              modify screen-1-rb-8 enabled 0
+              modify screen-1-rb-9 enabled 0
+              modify screen-1-rb-10 enabled 0
+              modify screen-1-pb-5 enabled 0
+           end-if
+           .
 
       *end event editor code
       *end {iscobol}copy-procedure
