@@ -25,10 +25,30 @@
        input-output section.
        file-control.
       *begin {iscobol}file-control
+      *start file-control editor code
+       select stq-file assign to dynamic stq-file-name
+           organization line sequential
+           file status stq-f-sts.
+      *end file-control editor code
       *end {iscobol}file-control
        data division.
        file section.
       *begin {iscobol}file-section
+      *start file section editor code
+       fd  stq-file.
+       01  stq-record.
+           05  stq-rec-type   pic x(01).
+           05  filler         pic x(01).
+           05  stq-f1         pic s9(02).
+           05  filler         pic x(01).
+           05  stq-f2         pic s9(02).
+           05  filler         pic x(01).
+           05  stq-f3         pic s9(02).
+           05  filler         pic x(01).
+           05  stq-f4         pic s9(02).
+           05  filler         pic x(01).
+           05  stq-data       pic x(04).
+      *end file section editor code
       *end {iscobol}file-section
        working-storage section.
       *begin {iscobol}is-def
@@ -38,6 +58,7 @@
        copy "isfonts.def".
        copy "isresize.def".
        copy "ismsg.def".
+       COPY "isopensave.def".
       *end {iscobol}is-def
       *begin {iscobol}copy-working
        77 key-status is special-names crt status pic 9(4) value 0.
@@ -62,6 +83,21 @@
        01 rp pic s9(02).
        01 wp pic s9(02).
        01 wk-dmy pic 9(02).
+       01 opensave-status pic s9(01).
+       01 stq-f-sts pic x(02).
+       01 stq-file-name pic x(128).
+       01 cap-size pic 9(02) value 10.
+       01 log-idx pic 9(03) value 0.
+       01 log-action pic x(08).
+       01 log-data pic x(04).
+       01 log-status pic x(06).
+       01 wk-min pic x(04).
+       01 wk-min-row pic 9(02).
+       01 wk-row-x pic 9(02).
+       01  msg1 pic x(30) value "Stack full!!".
+       01  msg2 pic x(30) value "Queue full!!".
+       01  msg3 pic x(30) value "Stack empty!!".
+       01  msg4 pic x(30) value "Queue empty!!".
       *start working-storage editor code
        01  wk-alphabet.
            05  wk-alpha-def.
@@ -210,12 +246,112 @@
              exception-value 4
              line 67.5
              column 48.2
-             size 12.0 cells 
-             lines 3.2 cells 
+             size 12.0 cells
+             lines 3.2 cells
              id 13
              self-act
              title "Reset"
              .
+          03 screen-1-pb-9 Push-Button
+             exception-value 15
+             line 19.7
+             column 52.0
+             size 12.0 cells
+             lines 3.2 cells
+             id 20
+             self-act
+             title "AutoRun"
+             .
+          03 screen-1-pb-10 Push-Button
+             exception-value 1
+             line 24.9
+             column 52.0
+             size 8.4 cells
+             lines 2.9 cells
+             id 21
+             self-act
+             title "file:"
+             .
+          03 screen-1-ef-3 Entry-Field
+             line 25.5
+             column 62.0
+             size 14.0 cells
+             lines 2.9 cells
+             id 22
+             3-d
+             .
+          03 screen-1-pb-11 Push-Button
+             exception-value 2
+             line 29.2
+             column 52.0
+             size 12.0 cells
+             lines 2.9 cells
+             id 23
+             self-act
+             title "Load"
+             .
+          03 screen-1-pb-12 Push-Button
+             exception-value 3
+             line 29.2
+             column 64.0
+             size 12.0 cells
+             lines 2.9 cells
+             id 24
+             self-act
+             title "Save"
+             .
+          03 screen-1-la-5 Label
+             line 34.5
+             column 52.0
+             size 13.0 cells
+             lines 2.9 cells
+             id 25
+             title "Capacity"
+             .
+          03 screen-1-ef-4 Entry-Field
+             line 34.5
+             column 66.0
+             size 7.0 cells
+             lines 2.9 cells
+             id 26
+             3-d
+             .
+          03 screen-1-pb-13 Push-Button
+             exception-value 21
+             line 38.2
+             column 52.0
+             size 12.0 cells
+             lines 2.9 cells
+             id 27
+             self-act
+             title "Set Cap"
+             .
+          03 screen-1-gr-4 Grid
+             line 44.0
+             column 52.0
+             size 28.0 cells
+             lines 20.0 cells
+             id 28
+             boxed
+             column-headings
+             vscroll
+             row-dividers 1
+             divider-color rgb x#000000
+             cursor-frame-width 3
+             protection 1
+             num-row-headings 1
+             num-rows 101
+             border-color rgb x#000000
+             rows-per-page 8
+             .
+          03 screen-1-ef-5 Entry-Field
+             line 62.5
+             column 4.4
+             size 70.5 cells
+             lines 3.2 cells
+             id 29
+             3-d
+             .
       *end {iscobol}copy-screen
       *begin {iscobol}procedure-using
        procedure division.
@@ -282,6 +418,7 @@
            perform is-screen-1-gr-1-content.
            perform is-screen-1-gr-2-content.
            perform is-screen-1-gr-3-content.
+           perform is-screen-1-gr-4-content.
            perform screen-1-aft-init-data.
        is-screen-1-gr-1-content.
            modify screen-1-gr-1
@@ -326,6 +463,15 @@
       -       "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" "X" "X
       -       "" )
            .
+       is-screen-1-gr-4-content.
+           modify screen-1-gr-4
+              column-dividers ( 1 1 1 1 )
+              data-columns ( 1 4 11 16 )
+              display-columns ( 1 6 13 20 )
+              separation ( 5 5 5 5 )
+              alignment ( "U" "U" "U" "U" )
+              data-types ( "9" "X" "X" "X" )
+           .
        is-screen-1-proc.
            perform until exit-pushed
               accept screen-1 on exception 
@@ -352,6 +498,8 @@
            modify screen-1-gr-1 y = 11 row-background-color 3
            modify screen-1-gr-2 reset-grid 1.
            modify screen-1-gr-3 reset-grid 1.
+           modify screen-1-gr-4 reset-grid 1.
+           move 0 to log-idx.
            modify screen-1-ef-1 value " "
            modify screen-1-ef-2 value " "
            modify screen-1-pb-6 value "Push"
@@ -367,105 +515,160 @@
            move -1 to wp.
            move -1 to rp.
            move 0 to out-idx.
-           
-           modify screen-1-gr-1(1, 1) cell-data = "  ".            
+           modify screen-1-ef-4 value cap-size.
+           modify screen-1-ef-5 value " " color 1.
+           perform WRAP-MARK-RTN.
+
+           modify screen-1-gr-1(1, 1) cell-data = "  ".
            .
        screen-1-aft-end-acc.
             evaluate key-status
               when  1     *>file
-                  continue
+                  perform FILE-CHOOSE-RTN
               when  2     *>Load
-                  continue
+                  perform FILE-LOAD-RTN
               when  3     *>save
-                  continue
+                  perform FILE-SAVE-RTN
               when  4     *>Reset
                   perform RESET-RTN
               when  11    *>ChangeMode
                   perform CHANGE-MODE-RTN
               when  12    *>Push/Queue
-                  if mode-sw = 0
-                     perform PUSH-RTN
-                  else
-                     perform QUEUE-RTN
-                  end-if
+                  evaluate mode-sw
+                     when 0
+                        perform PUSH-RTN
+                     when 1
+                        perform QUEUE-RTN
+                     when 2
+                        perform PUSH-RTN
+                  end-evaluate
               when  13    *>Pop/Deque
-                  if mode-sw = 0
-                     perform POP-RTN
-                  else
-                     perform DEQUE-RTN
-                  end-if
+                  evaluate mode-sw
+                     when 0
+                        perform POP-RTN
+                     when 1
+                        perform DEQUE-RTN
+                     when 2
+                        perform PRIORITY-POP-RTN
+                  end-evaluate
               when  15    *>AutoRun
-                  continue 
-            end-evaluate  
+                  perform AUTORUN-RTN
+              when  21    *>Set Cap
+                  perform SET-CAP-RTN
+            end-evaluate
             
            .
        RESET-RTN.
            perform screen-1-aft-init-data
            .
- 
+
+       SET-CAP-RTN.
+           inquire screen-1-ef-4 value wk-dmy
+           if wk-dmy < 1
+              move 1 to wk-dmy
+           end-if
+           if wk-dmy > 10
+              move 10 to wk-dmy
+           end-if
+           move wk-dmy to cap-size
+           modify screen-1-ef-4 value cap-size
+           perform WRAP-MARK-RTN
+           .
+
+       WRAP-MARK-RTN.
+           perform varying wk-row from 1 by 1 until wk-row > 10
+              if wk-row = cap-size and mode-sw = 1
+                 modify screen-1-gr-1 y = wk-row row-background-color 6
+              else
+                 modify screen-1-gr-1 y = wk-row row-background-color 0
+              end-if
+           end-perform
+           .
+
        CHANGE-MODE-RTN.
-           if mode-SW = 0
-              move 1 to mode-sw
-              modify screen-1-pb-6 value "Queue"
-              modify screen-1-pb-7 value "Deque"
-           else
-              move 0 to mode-sw
-              modify screen-1-pb-6 value "Push"
-              modify screen-1-pb-7 value "Pop"
-           end-if.
+           evaluate mode-sw
+              when 0
+                 move 1 to mode-sw
+                 modify screen-1-pb-6 value "Queue"
+                 modify screen-1-pb-7 value "Deque"
+              when 1
+                 move 2 to mode-sw
+                 modify screen-1-pb-6 value "PQ-Push"
+                 modify screen-1-pb-7 value "PQ-Pop"
+              when 2
+                 move 0 to mode-sw
+                 modify screen-1-pb-6 value "Push"
+                 modify screen-1-pb-7 value "Pop"
+           end-evaluate.
+           perform WRAP-MARK-RTN
            .
        PUSH-RTN.
            move 0 to ret-cd
-           
-           if sp > 10 
+
+           if sp > cap-size
               move -1 to ret-cd
+              move "PUSH"  to log-action
+              move space   to log-data
+              move "FULL"  to log-status
+              perform LOG-OP-RTN
+              modify screen-1-ef-5 value msg1 color 5
               exit paragraph
            end-if
-           
+
            perform GET-INDATA.
            if ret-cd = -1
               exit paragraph
            end-if
-           
+
            if sp = 0
               move 1 to sp
            end-if
-           
+
            modify screen-1-gr-1 X = 1 Y = sp
            modify screen-1-gr-1 cell-data "   "
            modify screen-1-gr-1 X = 2 y = sp
            modify screen-1-gr-1 cell-data wk-cell-save
-           
+
            add 1 to sp
 
            modify screen-1-gr-1 X = 1 y = sp
            modify screen-1-gr-1 cell-data "SP->"
            modify screen-1-gr-1 cursor-x 1 cursor-y sp
+           move "PUSH"       to log-action
+           move wk-cell-save to log-data
+           move "OK"         to log-status
+           perform LOG-OP-RTN
+           modify screen-1-ef-5 value " " color 1
            .
-           
+
            .
        POP-RTN.
            move 0 to ret-cd.
            if sp = 0
               move -1 to ret-cd
+              move "POP"   to log-action
+              move space   to log-data
+              move "EMPTY" to log-status
+              perform LOG-OP-RTN
+              modify screen-1-ef-5 value msg3 color 5
               exit paragraph
            end-if
 
            modify screen-1-gr-1 X = 1 Y = sp
            modify screen-1-gr-1 cell-data = "    "
-           
+
            subtract 1 from sp
            modify  screen-1-gr-1 X = 2 Y = sp
-           inquire screen-1-gr-1 cell-data wk-cell                      
-           modify  screen-1-ef-2 value wk-cell 
+           inquire screen-1-gr-1 cell-data wk-cell
+           modify  screen-1-ef-2 value wk-cell
            modify  screen-1-ef-1 value " "
-           
+
            add 1 to out-idx
            modify screen-1-gr-3 X = out-idx Y = 1
            modify screen-1-gr-3 cell-data wk-cell
            modify screen-1-gr-3 cursor-x out-idx cursor-y 1
            .
-           
+
            if sp > 1
               modify screen-1-gr-1 X = 1 Y = sp
               modify screen-1-gr-1 cell-data "sp->"
@@ -473,10 +676,75 @@
            modify screen-1-gr-1 X = 2 Y = sp
            modify screen-1-gr-1 cell-data "    "
            modify screen-1-gr-1 cursor-x 1 cursor-y sp.
-           
+
            if sp = 1
               move 0 to sp
            end-if.
+           move "POP"  to log-action
+           move wk-cell to log-data
+           move "OK"   to log-status
+           perform LOG-OP-RTN
+           modify screen-1-ef-5 value " " color 1
+           .
+       PRIORITY-POP-RTN.
+           move 0 to ret-cd
+           if sp = 0
+              move -1 to ret-cd
+              move "PQ-POP" to log-action
+              move space    to log-data
+              move "EMPTY"  to log-status
+              perform LOG-OP-RTN
+              modify screen-1-ef-5 value msg3 color 5
+              exit paragraph
+           end-if
+
+           move high-value to wk-min
+           move 1 to wk-min-row
+           perform varying wk-row from 1 by 1 until wk-row > sp - 1
+              modify screen-1-gr-1 X = 2 Y = wk-row
+              inquire screen-1-gr-1 cell-data wk-cell
+              if wk-cell < wk-min
+                 move wk-cell to wk-min
+                 move wk-row  to wk-min-row
+              end-if
+           end-perform
+
+           perform varying wk-row from wk-min-row by 1 until wk-row > sp - 2
+              compute wk-row-x = wk-row + 1
+              modify screen-1-gr-1 X = 2 Y = wk-row-x
+              inquire screen-1-gr-1 cell-data wk-cell
+              modify screen-1-gr-1 X = 2 Y = wk-row
+              modify screen-1-gr-1 cell-data wk-cell
+           end-perform
+
+           modify screen-1-ef-2 value wk-min
+           modify screen-1-ef-1 value " "
+
+           modify screen-1-gr-1 X = 1 Y = sp
+           modify screen-1-gr-1 cell-data = "    "
+
+           subtract 1 from sp
+           modify screen-1-gr-1 X = 1 Y = sp
+           modify screen-1-gr-1 cell-data "   "
+           modify screen-1-gr-1 X = 2 Y = sp
+           modify screen-1-gr-1 cell-data "    "
+
+           if sp > 0
+              modify screen-1-gr-1 X = 1 Y = sp
+              modify screen-1-gr-1 cell-data "SP->"
+           end-if
+           modify screen-1-gr-1 cursor-x 1 cursor-y sp
+
+           add 1 to out-idx
+           modify screen-1-gr-3 X = out-idx Y = 1
+           modify screen-1-gr-3 cell-data wk-min
+           modify screen-1-gr-3 cursor-x out-idx cursor-y 1
+
+           move "PQ-POP" to log-action
+           move wk-min   to log-data
+           move "OK"     to log-status
+           perform LOG-OP-RTN
+           modify screen-1-ef-5 value " " color 1
            .
        GET-INDATA.
            move 0 to ret-cd
@@ -508,23 +776,28 @@
            if rp = -1
               move wp to rp
            end-if.
-           if wp + 1 = rp 
+           if wp + 1 = rp
               move -1 to ret-cd
+              move "QUEUE" to log-action
+              move space   to log-data
+              move "FULL"  to log-status
+              perform LOG-OP-RTN
+              modify screen-1-ef-5 value msg2 color 5
               exit paragraph
            end-if
-           
+
            perform GET-INDATA.
            if ret-cd = -1
               exit paragraph
            end-if
-           
+
            modify screen-1-gr-1 X = 1 Y = wp
            modify screen-1-gr-1 cell-data "   "
            modify screen-1-gr-1 X = 2 y = wp
            modify screen-1-gr-1 cell-data wk-cell-save
-           
+
            add 1 to wp
-           if wp > 10 
+           if wp > cap-size
               move 1 to wp
            end-if
 
@@ -533,40 +806,203 @@
            modify screen-1-gr-1 X = 2 y = wp
            modify screen-1-gr-1 cell-data " "
            modify screen-1-gr-1 X = 3 y = wp
-           modify screen-1-gr-1 cell-data " "    
+           modify screen-1-gr-1 cell-data " "
            modify screen-1-gr-1 cursor-x 1 cursor-y wp
+           move "QUEUE"      to log-action
+           move wk-cell-save to log-data
+           move "OK"         to log-status
+           perform LOG-OP-RTN
+           modify screen-1-ef-5 value " " color 1
            .
-           
+
        DEQUE-RTN.
            if rp = -1
-              move -1 to ret-cd 
+              move -1 to ret-cd
+              move "DEQUE" to log-action
+              move space   to log-data
+              move "EMPTY" to log-status
+              perform LOG-OP-RTN
+              modify screen-1-ef-5 value msg4 color 5
               exit paragraph
            end-if.
            if rp = wp
               move -1 to ret-cd
+              move "DEQUE" to log-action
+              move space   to log-data
+              move "EMPTY" to log-status
+              perform LOG-OP-RTN
+              modify screen-1-ef-5 value msg4 color 5
               exit paragraph
            end-if
            modify  screen-1-gr-1 X = 2 Y = rp
-           inquire screen-1-gr-1 cell-data wk-cell                      
+           inquire screen-1-gr-1 cell-data wk-cell
            modify  screen-1-gr-1 cell-data = "    "
            modify  screen-1-gr-1 X = 3 Y = rp
            modify  screen-1-gr-1 cell-data = "    "
-           modify  screen-1-ef-2 value wk-cell 
+           modify  screen-1-ef-2 value wk-cell
            modify  screen-1-ef-1 value " "
-           
+
            add 1 to out-idx
            modify screen-1-gr-3 X = out-idx Y = 1
            modify screen-1-gr-3 cell-data wk-cell
            modify screen-1-gr-3 cursor-x out-idx cursor-y 1
            .
-                      
+           move "DEQUE" to log-action
+           move wk-cell to log-data
+           move "OK"    to log-status
+           perform LOG-OP-RTN
+           modify screen-1-ef-5 value " " color 1
+
            add 1 to rp
-           if rp > 10
+           if rp > cap-size
               move 1 to rp
-           end-if 
-           modify screen-1-gr-1 x = 3 y = rp 
+           end-if
+           modify screen-1-gr-1 x = 3 y = rp
            modify screen-1-gr-1 cell-data "<-rp"
            .
+
+       LOG-OP-RTN.
+           if log-idx < 100
+              add 1 to log-idx
+              modify screen-1-gr-4 X = 1 Y = log-idx
+              modify screen-1-gr-4 cell-data log-idx
+              modify screen-1-gr-4 X = 2 Y = log-idx
+              modify screen-1-gr-4 cell-data log-action
+              modify screen-1-gr-4 X = 3 Y = log-idx
+              modify screen-1-gr-4 cell-data log-data
+              modify screen-1-gr-4 X = 4 Y = log-idx
+              modify screen-1-gr-4 cell-data log-status
+              modify screen-1-gr-4 cursor-x 1 cursor-y log-idx
+           end-if
+           .
+
+       AUTORUN-RTN.
+           perform until 1 = 0
+              evaluate mode-sw
+                 when 0
+                    perform PUSH-RTN
+                 when 1
+                    perform QUEUE-RTN
+                 when 2
+                    perform PUSH-RTN
+              end-evaluate
+              if ret-cd = -1
+                 exit perform
+              end-if
+              call "C$SLEEP" using 0.5
+           end-perform
+           perform until 1 = 0
+              evaluate mode-sw
+                 when 0
+                    perform POP-RTN
+                 when 1
+                    perform DEQUE-RTN
+                 when 2
+                    perform PRIORITY-POP-RTN
+              end-evaluate
+              if ret-cd = -1
+                 exit perform
+              end-if
+              call "C$SLEEP" using 0.5
+           end-perform
+           .
+
+       FILE-CHOOSE-RTN.
+           initialize opensave-data
+           move "Choose a file"  to opnsav-title
+           move "../data/"       to opnsav-default-dir
+
+           call "C$OPENSAVEBOX" using opensave-open-box,
+                                      opensave-data
+                               giving opensave-status
+
+           if opensave-status > 0
+              move opnsav-filename to stq-file-name
+              modify screen-1-ef-3 value stq-file-name
+           end-if
+           .
+       FILE-SAVE-RTN.
+           inquire screen-1-ef-3 value stq-file-name
+           open output stq-file
+           initialize stq-record
+           move "H" to stq-rec-type
+           move mode-sw to stq-f1
+           move sp      to stq-f2
+           move rp      to stq-f3
+           move wp      to stq-f4
+           move out-idx to stq-data(1:2)
+           move cap-size to stq-data(3:2)
+           write stq-record
+
+           perform varying wk-row from 1 by 1 until wk-row > cap-size
+              initialize stq-record
+              move "G" to stq-rec-type
+              move wk-row to stq-f1
+              modify screen-1-gr-1 X = 2 Y = wk-row
+              inquire screen-1-gr-1 cell-data wk-cell
+              move wk-cell to stq-data
+              write stq-record
+           end-perform
+
+           perform varying wk-i from 1 by 1 until wk-i > out-idx
+              initialize stq-record
+              move "O" to stq-rec-type
+              move wk-i to stq-f1
+              modify screen-1-gr-3 X = wk-i Y = 1
+              inquire screen-1-gr-3 cell-data wk-cell
+              move wk-cell to stq-data
+              write stq-record
+           end-perform
+           close stq-file
+           .
+       FILE-LOAD-RTN.
+           inquire screen-1-ef-3 value stq-file-name
+           open input stq-file
+           perform screen-1-aft-init-data
+           perform until 1 = 0
+              read stq-file at end exit perform
+              end-read
+              evaluate stq-rec-type
+                 when "H"
+                    move stq-f1 to mode-sw
+                    move stq-f2 to sp
+                    move stq-f3 to rp
+                    move stq-f4 to wp
+                    move function numval(stq-data(1:2)) to out-idx
+                    move function numval(stq-data(3:2)) to cap-size
+                    modify screen-1-ef-4 value cap-size
+                    evaluate mode-sw
+                       when 0
+                          modify screen-1-pb-6 value "Push"
+                          modify screen-1-pb-7 value "Pop"
+                       when 1
+                          modify screen-1-pb-6 value "Queue"
+                          modify screen-1-pb-7 value "Deque"
+                       when 2
+                          modify screen-1-pb-6 value "PQ-Push"
+                          modify screen-1-pb-7 value "PQ-Pop"
+                    end-evaluate
+                    perform WRAP-MARK-RTN
+                 when "G"
+                    move stq-f1 to wk-row
+                    modify screen-1-gr-1(wk-row, 2) cell-data = stq-data
+                 when "O"
+                    move stq-f1 to wk-i
+                    modify screen-1-gr-3(1, wk-i) cell-data = stq-data
+              end-evaluate
+           end-perform
+           close stq-file
+
+           if sp > 0
+              modify screen-1-gr-1(sp, 1) cell-data = "SP->"
+           end-if
+           if wp > 0
+              modify screen-1-gr-1(wp, 1) cell-data = "wp->"
+           end-if
+           if rp > 0
+              modify screen-1-gr-1(rp, 3) cell-data = "<-rp"
+           end-if
+           .
       *end event editor code
       *end {iscobol}copy-procedure
        report-composer section.
